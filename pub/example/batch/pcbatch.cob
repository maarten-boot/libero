@@ -0,0 +1,343 @@
+000100 IDENTIFICATION DIVISION.                                         97/06/15
+000200 PROGRAM-ID.    PCBATCH.                                          97/06/15
+000300                                                                  97/06/15
+000400 AUTHOR.        R. TERPSTRA.                                      97/06/15
+000500 DATE-WRITTEN.  97/06/15                                          97/06/15
+000600                                                                  97/06/15
+000700*   READS A MIXED DECK OF PICTURE CLAUSES, NAMED-VARIABLE         97/06/15
+000800*   DEFINITIONS AND EXPRESSIONS AND RUNS EACH RECORD THROUGH      97/06/15
+000900*   PPICT OR CALCPKR, THE SAME WAY PPICTBAT DRIVES PPICT ALONE.   97/06/15
+001000*   EVERY PCB-CHECKPOINT-INTERVAL RECORDS THE COUNT OF RECORDS    97/06/15
+001100*   PROCESSED SO FAR IS SAVED IN THE CHECKPOINT FILE, SO A RUN    97/06/15
+001200*   THAT IS CANCELLED PART WAY THROUGH A LARGE DECK CAN BE        97/06/15
+001300*   RESTARTED WITHOUT REPEATING THE RECORDS ALREADY REPORTED ON.  97/06/15
+001400*   AN OPERATOR STARTING A FRESH RUN OVER A DECK, RATHER THAN     97/06/15
+001500*   RESUMING A CANCELLED ONE, MUST CLEAR THE CHECKPOINT FILE      97/06/15
+001600*   FIRST, THE SAME WAY A RESTART STEP IS CONTROLLED ON ANY       97/06/15
+001700*   CHECKPOINTED BATCH JOB.                                       97/06/15
+001800                                                                  97/06/15
+001900 ENVIRONMENT DIVISION.                                            97/06/15
+002000                                                                  97/06/15
+002100 CONFIGURATION SECTION.                                           97/06/15
+002200 SOURCE-COMPUTER. PORTABLE.                                       97/06/15
+002300 OBJECT-COMPUTER. PORTABLE.                                       97/06/15
+002400                                                                  97/06/15
+002500 INPUT-OUTPUT SECTION.                                            97/06/15
+002600 FILE-CONTROL.                                                    97/06/15
+002700     SELECT PCB-DECK         ASSIGN TO "PCBATDCK"                 97/06/15
+002800         ORGANIZATION IS LINE SEQUENTIAL.                         97/06/15
+002900     SELECT PCB-REPORT       ASSIGN TO "PCBATRPT"                 97/06/15
+003000         ORGANIZATION IS LINE SEQUENTIAL.                         97/06/15
+003100     SELECT PCB-CHECKPOINT   ASSIGN TO "PCBATCKP"                 97/06/15
+003200         ORGANIZATION IS LINE SEQUENTIAL                          97/06/15
+003300         FILE STATUS IS PCB-CHECKPOINT-STATUS.                    97/06/15
+003400                                                                  97/06/15
+003500 DATA DIVISION.                                                   97/06/15
+003600                                                                  97/06/15
+003700 FILE SECTION.                                                    97/06/15
+003800                                                                  97/06/15
+003900 FD  PCB-DECK                                                     97/06/15
+004000     RECORDING MODE IS F.                                         97/06/15
+004100 01  PCB-DECK-RECORD.                                             97/06/15
+004200     02  DECK-REC-TYPE           PIC X.                           97/06/15
+004300         88  DECK-REC-IS-PICTURE     VALUE "P".                   97/06/15
+004400         88  DECK-REC-IS-VARIABLE    VALUE "V".                   97/06/15
+004500         88  DECK-REC-IS-EXPRESSION  VALUE "E".                   97/06/15
+004600     02  DECK-REC-DATA           PIC X(80).                       97/06/15
+004700 02  DECK-REC-AS-PICTURE REDEFINES DECK-REC-DATA.                 97/06/15
+004800     03  DECK-PICTURE-TEXT       PIC X(50).                       97/06/15
+004900     03  FILLER                  PIC X(30).                       97/06/15
+005000 02  DECK-REC-AS-VARIABLE REDEFINES DECK-REC-DATA.                97/06/15
+005100     03  DECK-VAR-NAME           PIC X(08).                       97/06/15
+005200     03  DECK-VAR-VALUE-TEXT     PIC X(72).                       97/06/15
+005300 02  DECK-REC-AS-EXPRESSION REDEFINES DECK-REC-DATA.              97/06/15
+005400     03  DECK-EXPR-TEXT          PIC X(80).                       97/06/15
+005500                                                                  97/06/15
+005600 FD  PCB-REPORT                                                   97/06/15
+005700     RECORDING MODE IS F.                                         97/06/15
+005800 01  PCB-REPORT-LINE.                                             97/06/15
+005900     02  RL-RECTYPE              PIC X.                           97/06/15
+006000     02  FILLER                  PIC X      VALUE SPACE.          97/06/15
+006100     02  RL-RECNBR               PIC ZZZZZ9.                      97/06/15
+006200     02  FILLER                  PIC X      VALUE SPACE.          97/06/15
+006300     02  RL-DETAIL               PIC X(50).                       97/06/15
+006400     02  FILLER                  PIC X      VALUE SPACE.          97/06/15
+006500     02  RL-RESULT               PIC -(14).9(5).                  97/06/15
+006600     02  FILLER                  PIC X      VALUE SPACE.          97/06/15
+006700     02  RL-ERROR-CODE           PIC X(02).                       97/06/15
+006800     02  FILLER                  PIC X      VALUE SPACE.          97/06/15
+006900     02  RL-ERROR-TEXT           PIC X(30).                       97/06/15
+007000                                                                  97/06/15
+007100 FD  PCB-CHECKPOINT                                               97/06/15
+007200     RECORDING MODE IS F.                                         97/06/15
+007300 01  PCB-CHECKPOINT-RECORD       PIC 9(09).                       97/06/15
+007400                                                                  97/06/15
+007500 WORKING-STORAGE SECTION.                                         97/06/15
+007600                                                                  97/06/15
+007700 01  END-OF-DECK-FLAG            PIC X       VALUE "N".           97/06/15
+007800     88  END-OF-DECK                 VALUE "Y".                   97/06/15
+007900                                                                  97/06/15
+008000 01  PCB-CHECKPOINT-STATUS       PIC X(02).                       97/06/15
+008100     88  PCB-CHECKPOINT-STATUS-OK    VALUE "00".                  97/06/15
+008200     88  PCB-CHECKPOINT-NOT-FOUND    VALUE "35".                  97/06/15
+008300                                                                  97/06/15
+008400*RECORD COUNTERS.  PCB-RESTART-COUNT IS THE COUNT SAVED BY A      97/06/15
+008500*PRIOR RUN (ZERO ON A FRESH RUN); PCB-RECORDS-READ COUNTS THIS    97/06/15
+008600*RUN'S OWN RECORDS FROM THE RESTART POINT FORWARD, SO THE TWO     97/06/15
+008700*ADDED TOGETHER (PCB-TOTAL-PROCESSED) ARE THE ABSOLUTE POSITION   97/06/15
+008800*IN THE DECK, THE VALUE THE NEXT CHECKPOINT WILL SAVE.            97/06/15
+008900 01  PCB-RESTART-COUNT           PIC S9(9)   COMP.                97/06/15
+009000 01  PCB-SKIP-COUNT              PIC S9(9)   COMP.                97/06/15
+009100 01  PCB-RECORDS-READ            PIC S9(9)   COMP.                97/06/15
+009200 01  PCB-TOTAL-PROCESSED         PIC S9(9)   COMP.                97/06/15
+009300 01  PCB-SINCE-CHECKPOINT        PIC S9(4)   COMP.                97/06/15
+009400 01  PCB-CHECKPOINT-INTERVAL     PIC S9(4)   COMP                 97/06/15
+009500                                 VALUE 100.                       97/06/15
+009600                                                                  97/06/15
+009700*PCB-LOCAL-ERROR-RETURN CARRIES ERRORS THAT BELONG TO THIS        97/06/15
+009800*DRIVER RATHER THAN TO PPICT OR CALCPKR, SUCH AS A DECK RECORD    97/06/15
+009900*OF AN UNKNOWN TYPE OR A VARIABLE TABLE THAT HAS NO ROOM LEFT.    97/06/15
+010000 01  PCB-LOCAL-ERROR-RETURN.                                      97/06/15
+010100     02  PCB-LOCAL-ERROR-CODE    PIC X(02).                       97/06/15
+010200     02  PCB-LOCAL-ERROR-MESG    PIC X(30).                       97/06/15
+010300                                                                  97/06/15
+010400*PPICT-CONTROL, THE INTERFACE PPICT ITSELF SHARES WITH ANY        97/06/15
+010500*CALLER; NOT DECLARED AGAIN HERE, JUST PULLED IN.                 97/06/15
+010600 COPY PPICTI.                                                     97/06/15
+010700                                                                  97/06/15
+010800*CALCPK-CONTROL, CALCPKR'S OWN EXTERNAL INTERFACE BLOCK.          97/06/15
+010900 COPY "calcpkr.cbl".                                              97/06/15
+011000                                                                  97/06/15
+011100 PROCEDURE DIVISION.                                              97/06/15
+011200                                                                  97/06/15
+011300****************    MAINLINE    ***************                   97/06/15
+011400                                                                  97/06/15
+011500 PCBATCH-MAINLINE.                                                97/06/15
+011600     PERFORM READ-CHECKPOINT                                      97/06/15
+011700     PERFORM OPEN-THE-FILES                                       97/06/15
+011800     PERFORM SKIP-ALREADY-PROCESSED-RECORDS                       97/06/15
+011900     PERFORM READ-A-RECORD                                        97/06/15
+012000     PERFORM PROCESS-A-RECORD                                     97/06/15
+012100         UNTIL END-OF-DECK                                        97/06/15
+012200     PERFORM WRITE-CHECKPOINT                                     97/06/15
+012300     PERFORM CLOSE-THE-FILES                                      97/06/15
+012400     STOP RUN                                                     97/06/15
+012500     .                                                            97/06/15
+012600                                                                  97/06/15
+012700 OPEN-THE-FILES.                                                  97/06/15
+012800     OPEN INPUT  PCB-DECK                                         97/06/15
+012900     IF PCB-RESTART-COUNT > ZERO                                  97/06/15
+013000         OPEN EXTEND PCB-REPORT                                   97/06/15
+013100     ELSE                                                         97/06/15
+013200         OPEN OUTPUT PCB-REPORT                                   97/06/15
+013300     .                                                            97/06/15
+013400     MOVE SPACE  TO PPICT-CURRENCY-SYMBOL                         97/06/15
+013500     MOVE SPACE  TO PPICT-DECIMAL-POINT                           97/06/15
+013600     MOVE ZERO   TO PPICT-SOURCE-LENGTH                           97/06/15
+013700     MOVE SPACE  TO CALCPK-POINT-CHAR                             97/06/15
+013800     MOVE ZERO   TO CALCPK-VARIABLE-COUNT                         97/06/15
+013900     MOVE ZERO   TO PCB-RECORDS-READ                              97/06/15
+014000     MOVE ZERO   TO PCB-SINCE-CHECKPOINT                          97/06/15
+014100     .                                                            97/06/15
+014200                                                                  97/06/15
+014300****************    CHECKPOINT / RESTART    ***************       97/06/15
+014400                                                                  97/06/15
+014500 READ-CHECKPOINT.                                                 97/06/15
+014600     MOVE ZERO TO PCB-RESTART-COUNT                               97/06/15
+014700     OPEN INPUT PCB-CHECKPOINT                                    97/06/15
+014800     IF PCB-CHECKPOINT-STATUS-OK                                  97/06/15
+014900         PERFORM READ-CHECKPOINT-RECORD                           97/06/15
+015000         CLOSE PCB-CHECKPOINT                                     97/06/15
+015100     .                                                            97/06/15
+015200                                                                  97/06/15
+015300 READ-CHECKPOINT-RECORD.                                          97/06/15
+015400     READ PCB-CHECKPOINT                                          97/06/15
+015500         AT END                                                   97/06/15
+015600             MOVE ZERO TO PCB-RESTART-COUNT                       97/06/15
+015700         NOT AT END                                               97/06/15
+015800             MOVE PCB-CHECKPOINT-RECORD TO PCB-RESTART-COUNT      97/06/15
+015900     .                                                            97/06/15
+016000                                                                  97/06/15
+016100*A SKIPPED RECORD IS NOT REPORTED ON AGAIN, BUT A SKIPPED 'V'     97/06/15
+016200*RECORD IS STILL RUN THROUGH CALCPKR SO THE NAMED-VARIABLE        97/06/15
+016300*TABLE IS REBUILT EXACTLY AS IT STOOD AT THE CHECKPOINT; AN       97/06/15
+016400*'E' RECORD AFTER THE RESTART POINT MAY DEPEND ON A VARIABLE      97/06/15
+016500*AN EARLIER, NOW-SKIPPED 'V' RECORD DEFINED.                      97/06/15
+016600 SKIP-ALREADY-PROCESSED-RECORDS.                                  97/06/15
+016700     MOVE ZERO TO PCB-SKIP-COUNT                                  97/06/15
+016800     PERFORM SKIP-ONE-RECORD                                      97/06/15
+016900         UNTIL PCB-SKIP-COUNT = PCB-RESTART-COUNT                 97/06/15
+017000            OR END-OF-DECK                                        97/06/15
+017100     .                                                            97/06/15
+017200                                                                  97/06/15
+017300 SKIP-ONE-RECORD.                                                 97/06/15
+017400     READ PCB-DECK                                                97/06/15
+017500         AT END                                                   97/06/15
+017600             MOVE "Y" TO END-OF-DECK-FLAG                         97/06/15
+017700         NOT AT END                                               97/06/15
+017800             ADD 1 TO PCB-SKIP-COUNT                              97/06/15
+017900             PERFORM REPLAY-VARIABLE-IF-NEEDED                    97/06/15
+018000     .                                                            97/06/15
+018100                                                                  97/06/15
+018200 REPLAY-VARIABLE-IF-NEEDED.                                       97/06/15
+018300     IF DECK-REC-IS-VARIABLE                                      97/06/15
+018400        AND CALCPK-VARIABLE-COUNT < 10                            97/06/15
+018500         PERFORM EVALUATE-THE-VARIABLE-VALUE                      97/06/15
+018600     .                                                            97/06/15
+018700                                                                  97/06/15
+018800 WRITE-CHECKPOINT.                                                97/06/15
+018900     COMPUTE PCB-TOTAL-PROCESSED =                                97/06/15
+019000         PCB-RESTART-COUNT + PCB-RECORDS-READ                     97/06/15
+019100     OPEN OUTPUT PCB-CHECKPOINT                                   97/06/15
+019200     MOVE PCB-TOTAL-PROCESSED TO PCB-CHECKPOINT-RECORD            97/06/15
+019300     WRITE PCB-CHECKPOINT-RECORD                                  97/06/15
+019400     CLOSE PCB-CHECKPOINT                                         97/06/15
+019500     .                                                            97/06/15
+019600                                                                  97/06/15
+019700****************    MAIN PROCESSING LOOP    ***************       97/06/15
+019800                                                                  97/06/15
+019900 READ-A-RECORD.                                                   97/06/15
+020000     READ PCB-DECK                                                97/06/15
+020100         AT END                                                   97/06/15
+020200             MOVE "Y" TO END-OF-DECK-FLAG                         97/06/15
+020300     .                                                            97/06/15
+020400                                                                  97/06/15
+020500 PROCESS-A-RECORD.                                                97/06/15
+020600     ADD 1 TO PCB-RECORDS-READ                                    97/06/15
+020700     ADD 1 TO PCB-SINCE-CHECKPOINT                                97/06/15
+020800     PERFORM PROCESS-BY-RECORD-TYPE                               97/06/15
+020900     PERFORM BUILD-REPORT-LINE                                    97/06/15
+021000     IF PCB-SINCE-CHECKPOINT = PCB-CHECKPOINT-INTERVAL            97/06/15
+021100         PERFORM WRITE-CHECKPOINT                                 97/06/15
+021200         MOVE ZERO TO PCB-SINCE-CHECKPOINT                        97/06/15
+021300     .                                                            97/06/15
+021400     PERFORM READ-A-RECORD                                        97/06/15
+021500     .                                                            97/06/15
+021600                                                                  97/06/15
+021700 PROCESS-BY-RECORD-TYPE.                                          97/06/15
+021800     MOVE SPACES TO CALCPK-ERROR-RETURN                           97/06/15
+021900     MOVE SPACES TO PCB-LOCAL-ERROR-RETURN                        97/06/15
+022000     MOVE SPACES TO PPICT-ERROR-MESSAGE                           97/06/15
+022100     IF DECK-REC-IS-PICTURE                                       97/06/15
+022200         PERFORM PROCESS-PICTURE-RECORD                           97/06/15
+022300     ELSE                                                         97/06/15
+022400     IF DECK-REC-IS-VARIABLE                                      97/06/15
+022500         PERFORM PROCESS-VARIABLE-RECORD                          97/06/15
+022600     ELSE                                                         97/06/15
+022700     IF DECK-REC-IS-EXPRESSION                                    97/06/15
+022800         PERFORM PROCESS-EXPRESSION-RECORD                        97/06/15
+022900     ELSE                                                         97/06/15
+023000         PERFORM SIGNAL-UNKNOWN-RECORD-TYPE                       97/06/15
+023100     .                                                            97/06/15
+023200                                                                  97/06/15
+023300 PROCESS-PICTURE-RECORD.                                          97/06/15
+023400     MOVE DECK-PICTURE-TEXT TO PPICT-TABLE                        97/06/15
+023500     MOVE "P" TO PPICT-OPERATION                                  97/06/15
+023600     CALL "PPICT"                                                 97/06/15
+023700     .                                                            97/06/15
+023800                                                                  97/06/15
+023900 PROCESS-VARIABLE-RECORD.                                         97/06/15
+024000     IF CALCPK-VARIABLE-COUNT NOT < 10                            97/06/15
+024100         PERFORM SIGNAL-VARIABLE-TABLE-FULL                       97/06/15
+024200     ELSE                                                         97/06/15
+024300         PERFORM EVALUATE-THE-VARIABLE-VALUE                      97/06/15
+024400     .                                                            97/06/15
+024500                                                                  97/06/15
+024600 EVALUATE-THE-VARIABLE-VALUE.                                     97/06/15
+024700     MOVE SPACES TO CALCPK-EXPRESSION                             97/06/15
+024800     MOVE DECK-VAR-VALUE-TEXT TO CALCPK-EXPRESSION                97/06/15
+024900     MOVE "E" TO CALCPK-OPERATION                                 97/06/15
+025000     CALL "CALCPKR"                                               97/06/15
+025100     IF CALCPK-ERROR-CODE = SPACES                                97/06/15
+025200         ADD 1 TO CALCPK-VARIABLE-COUNT                           97/06/15
+025300         MOVE DECK-VAR-NAME TO                                    97/06/15
+025400             CALCPK-VAR-NAME (CALCPK-VARIABLE-COUNT)              97/06/15
+025500         MOVE CALCPK-RESULT TO                                    97/06/15
+025600             CALCPK-VARIABLE (CALCPK-VARIABLE-COUNT)              97/06/15
+025700     .                                                            97/06/15
+025800                                                                  97/06/15
+025900 PROCESS-EXPRESSION-RECORD.                                       97/06/15
+026000     MOVE SPACES TO CALCPK-EXPRESSION                             97/06/15
+026100     MOVE DECK-EXPR-TEXT TO CALCPK-EXPRESSION                     97/06/15
+026200     MOVE "E" TO CALCPK-OPERATION                                 97/06/15
+026300     CALL "CALCPKR"                                               97/06/15
+026400     .                                                            97/06/15
+026500                                                                  97/06/15
+026600****************    SIGNAL LOCAL ERRORS    ***************        97/06/15
+026700                                                                  97/06/15
+026800 SIGNAL-VARIABLE-TABLE-FULL.                                      97/06/15
+026900     MOVE "90VARIABLE TABLE IS FULL" TO                           97/06/15
+027000         PCB-LOCAL-ERROR-RETURN                                   97/06/15
+027100     .                                                            97/06/15
+027200                                                                  97/06/15
+027300 SIGNAL-UNKNOWN-RECORD-TYPE.                                      97/06/15
+027400     MOVE "91UNKNOWN RECORD TYPE IN DECK" TO                      97/06/15
+027500         PCB-LOCAL-ERROR-RETURN                                   97/06/15
+027600     .                                                            97/06/15
+027700                                                                  97/06/15
+027800****************    BUILD THE REPORT LINE    ***************      97/06/15
+027900                                                                  97/06/15
+028000 BUILD-REPORT-LINE.                                               97/06/15
+028100     MOVE SPACES TO PCB-REPORT-LINE                               97/06/15
+028200     MOVE DECK-REC-TYPE TO RL-RECTYPE                             97/06/15
+028300     COMPUTE PCB-TOTAL-PROCESSED =                                97/06/15
+028400         PCB-RESTART-COUNT + PCB-RECORDS-READ                     97/06/15
+028500     MOVE PCB-TOTAL-PROCESSED TO RL-RECNBR                        97/06/15
+028600     IF DECK-REC-IS-PICTURE                                       97/06/15
+028700         PERFORM BUILD-PICTURE-REPORT-DETAIL                      97/06/15
+028800     ELSE                                                         97/06/15
+028900     IF DECK-REC-IS-VARIABLE                                      97/06/15
+029000         PERFORM BUILD-VARIABLE-REPORT-DETAIL                     97/06/15
+029100     ELSE                                                         97/06/15
+029200     IF DECK-REC-IS-EXPRESSION                                    97/06/15
+029300         PERFORM BUILD-EXPRESSION-REPORT-DETAIL                   97/06/15
+029400     ELSE                                                         97/06/15
+029500         PERFORM BUILD-UNKNOWN-REPORT-DETAIL                      97/06/15
+029600     .                                                            97/06/15
+029700     WRITE PCB-REPORT-LINE                                        97/06/15
+029800     .                                                            97/06/15
+029900                                                                  97/06/15
+030000 BUILD-PICTURE-REPORT-DETAIL.                                     97/06/15
+030100     MOVE DECK-PICTURE-TEXT TO RL-DETAIL                          97/06/15
+030200     MOVE ZERO TO RL-RESULT                                       97/06/15
+030300     MOVE PPICT-ERROR-CODE TO RL-ERROR-CODE                       97/06/15
+030400     MOVE PPICT-ERROR-TEXT TO RL-ERROR-TEXT                       97/06/15
+030500     .                                                            97/06/15
+030600                                                                  97/06/15
+030700 BUILD-VARIABLE-REPORT-DETAIL.                                    97/06/15
+030800     MOVE DECK-VAR-NAME TO RL-DETAIL                              97/06/15
+030900     IF CALCPK-ERROR-CODE = SPACES                                97/06/15
+031000        AND PCB-LOCAL-ERROR-CODE = SPACES                         97/06/15
+031100         MOVE CALCPK-VARIABLE (CALCPK-VARIABLE-COUNT)             97/06/15
+031200             TO RL-RESULT                                         97/06/15
+031300     ELSE                                                         97/06/15
+031400         MOVE ZERO TO RL-RESULT                                   97/06/15
+031500     .                                                            97/06/15
+031600     IF PCB-LOCAL-ERROR-CODE NOT = SPACES                         97/06/15
+031700         MOVE PCB-LOCAL-ERROR-CODE TO RL-ERROR-CODE               97/06/15
+031800         MOVE PCB-LOCAL-ERROR-MESG TO RL-ERROR-TEXT               97/06/15
+031900     ELSE                                                         97/06/15
+032000         MOVE CALCPK-ERROR-CODE TO RL-ERROR-CODE                  97/06/15
+032100         MOVE CALCPK-ERROR-MESG TO RL-ERROR-TEXT                  97/06/15
+032200     .                                                            97/06/15
+032300                                                                  97/06/15
+032400 BUILD-EXPRESSION-REPORT-DETAIL.                                  97/06/15
+032500     MOVE DECK-EXPR-TEXT TO RL-DETAIL                             97/06/15
+032600     MOVE CALCPK-RESULT TO RL-RESULT                              97/06/15
+032700     MOVE CALCPK-ERROR-CODE TO RL-ERROR-CODE                      97/06/15
+032800     MOVE CALCPK-ERROR-MESG TO RL-ERROR-TEXT                      97/06/15
+032900     .                                                            97/06/15
+033000                                                                  97/06/15
+033100 BUILD-UNKNOWN-REPORT-DETAIL.                                     97/06/15
+033200     MOVE DECK-REC-DATA TO RL-DETAIL                              97/06/15
+033300     MOVE ZERO TO RL-RESULT                                       97/06/15
+033400     MOVE PCB-LOCAL-ERROR-CODE TO RL-ERROR-CODE                   97/06/15
+033500     MOVE PCB-LOCAL-ERROR-MESG TO RL-ERROR-TEXT                   97/06/15
+033600     .                                                            97/06/15
+033700                                                                  97/06/15
+033800 CLOSE-THE-FILES.                                                 97/06/15
+033810     MOVE "T" TO PPICT-OPERATION                                  97/08/09
+033820     CALL "PPICT"                                                 97/08/09
+033900     CLOSE PCB-DECK                                               97/06/15
+034000     CLOSE PCB-REPORT                                             97/06/15
+034100     .                                                            97/06/15
