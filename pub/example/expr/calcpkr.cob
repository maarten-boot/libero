@@ -0,0 +1,588 @@
+000100 IDENTIFICATION DIVISION.                                         97/06/10
+000200 PROGRAM-ID.    CALCPKR.                                          97/06/10
+000300                                                                  97/06/10
+000400 AUTHOR.        R. TERPSTRA.                                      97/06/10
+000500 DATE-WRITTEN.  97/06/10                                          97/06/10
+000600                                                                  97/06/10
+000700*EVALUATES THE INFIX ARITHMETIC EXPRESSION IN CALCPK-             97/06/10
+000800*EXPRESSION, RETURNING THE ANSWER IN CALCPK-RESULT. A             97/06/10
+000900*VARIABLE NAME IN THE EXPRESSION TEXT IS LOOKED UP IN THE         97/06/10
+001000*CALCPK-VAR-NAME/CALCPK-VARIABLE TABLES AND REPLACED BY           97/06/10
+001100*THE MATCHING VALUE. +, -, *, /, AND PARENTHESES ARE              97/06/10
+001200*SUPPORTED, WITH THE USUAL OPERATOR PRECEDENCE. NUMERIC           97/06/10
+001300*LITERALS HONOR CALCPK-POINT-CHAR THE SAME WAY PPICT              97/06/10
+001400*HONORS PPICT-DECIMAL-POINT.                                      97/06/10
+001500                                                                  97/06/10
+001600 ENVIRONMENT DIVISION.                                            97/06/10
+001700                                                                  97/06/10
+001800 CONFIGURATION SECTION.                                           97/06/10
+001900 SOURCE-COMPUTER. PORTABLE.                                       97/06/10
+002000 OBJECT-COMPUTER. PORTABLE.                                       97/06/10
+002100                                                                  97/06/10
+002200 DATA DIVISION.                                                   97/06/10
+002300                                                                  97/06/10
+002400 WORKING-STORAGE SECTION.                                         97/06/10
+002500                                                                  97/06/10
+002600****************    EXPRESSION TOKENIZER    ***************       97/06/10
+002700                                                                  97/06/10
+002800 01  TOKEN-HANDLING.                                              97/06/10
+002900     02  CHAR-NBR                PIC S9(3)  COMP.                 97/06/10
+003000     02  EXPR-LENGTH             PIC S9(3)  COMP.                 97/06/10
+003100     02  THE-CHAR.                                                97/06/10
+003200         03  THE-DIGIT           PIC 9.                           97/06/10
+003300     02  TOKEN-TYPE              PIC X(08).                       97/06/10
+003400         88  TOKEN-NUMBER            VALUE "NUMBER".              97/06/10
+003500         88  TOKEN-VARIABLE          VALUE "VARIABLE".            97/06/10
+003600         88  TOKEN-OPERATOR          VALUE "OPERATOR".            97/06/10
+003700         88  TOKEN-LEFT-PAR          VALUE "LEFTPAR".             97/06/10
+003800         88  TOKEN-RIGHT-PAR         VALUE "RIGHTPAR".            97/06/10
+003900         88  TOKEN-END               VALUE "END".                 97/06/10
+004000     02  TOKEN-OPERATOR-CHAR     PIC X.                           97/06/10
+004100     02  TOKEN-NUMBER-VALUE      PIC S9(13)V9(5).                 97/06/10
+004200     02  PREV-TOKEN-WAS-OPERAND  PIC X      VALUE "N".            97/06/10
+004300         88  PREV-TOKEN-OPERAND      VALUE "Y".                   97/06/10
+004310     02  PENDING-UNARY-SIGN      PIC X      VALUE SPACE.          97/08/09
+004400                                                                  97/06/10
+004500 01  TOKEN-NAME-HANDLING.                                         97/06/10
+004600     02  TOKEN-NAME-TABLE.                                        97/06/10
+004700         03  TOKEN-NAME-CHAR     PIC X      OCCURS 8 TIMES.       97/06/10
+004800     02  TOKEN-NAME  REDEFINES TOKEN-NAME-TABLE PIC X(08).        97/06/10
+004900     02  NAME-LENGTH             PIC S9(4)  COMP.                 97/06/10
+005000                                                                  97/06/10
+005100 01  NUMBER-SCAN-HANDLING.                                        97/06/10
+005200     02  FRACTION-VALUE          PIC S9(13)V9(5).                 97/06/10
+005300     02  FRACTION-DIVISOR        PIC S9(9)  COMP.                 97/06/10
+005400                                                                  97/06/10
+005500 01  LOCALE-HANDLING.                                             97/06/10
+005600     02  THE-DECIMAL-POINT       PIC X.                           97/06/10
+005700     02  THE-COMMA-SYMBOL        PIC X.                           97/06/10
+005800                                                                  97/06/10
+005900****************    OPERAND/OPERATOR STACKS    ***************    97/06/10
+006000                                                                  97/06/10
+006100 01  OPERAND-STACK-HANDLING.                                      97/06/10
+006200     02  OPERAND-TOP             PIC S9(4)  COMP VALUE ZERO.      97/06/10
+006300     02  OPERAND-STACK           PIC S9(13)V9(5) OCCURS 20 TIMES. 97/06/10
+006400     02  OPERAND-TO-PUSH         PIC S9(13)V9(5).                 97/06/10
+006500     02  OPERAND-POPPED          PIC S9(13)V9(5).                 97/06/10
+006600                                                                  97/06/10
+006700 01  OPERATOR-STACK-HANDLING.                                     97/06/10
+006800     02  OPERATOR-TOP            PIC S9(4)  COMP VALUE ZERO.      97/06/10
+006900     02  OPERATOR-STACK          PIC X      OCCURS 20 TIMES.      97/06/10
+007000     02  OPERATOR-TO-PUSH        PIC X.                           97/06/10
+007100     02  OPERATOR-TO-APPLY       PIC X.                           97/06/10
+007200     02  OP-FOR-PRECEDENCE       PIC X.                           97/06/10
+007300     02  OP-PRECEDENCE-VALUE     PIC S9(1)  COMP.                 97/06/10
+007400     02  NEW-OP-PRECEDENCE       PIC S9(1)  COMP.                 97/06/10
+007500     02  TOP-OP-PRECEDENCE       PIC S9(1)  COMP.                 97/06/10
+007510                                                                  97/08/09
+007520*PAREN-SIGN-STACK REMEMBERS, FOR EACH LEVEL OF "(" NESTING, A     97/08/09
+007530*UNARY SIGN THAT APPLIED TO THE GROUP AS A WHOLE (E.G. "-(2+3)") 97/08/09
+007540*SO IT CAN BE FOLDED IN ONCE THE MATCHING ")" REDUCES THE GROUP   97/08/09
+007550*TO A SINGLE OPERAND.                                             97/08/09
+007560 01  PAREN-SIGN-HANDLING.                                         97/08/09
+007570     02  PAREN-NEST-LEVEL        PIC S9(4)  COMP VALUE ZERO.      97/08/09
+007580     02  PAREN-SIGN-STACK        PIC X      OCCURS 20 TIMES.      97/08/09
+007600                                                                  97/06/10
+007700 01  EVAL-WORK-FIELDS.                                            97/06/10
+007800     02  LEFT-OPERAND            PIC S9(13)V9(5).                 97/06/10
+007900     02  RIGHT-OPERAND           PIC S9(13)V9(5).                 97/06/10
+008000     02  THE-RESULT              PIC S9(13)V9(5).                 97/06/10
+008100     02  LOOKUP-INDEX            PIC S9(4)  COMP.                 97/06/10
+008200     02  VARIABLE-FOUND          PIC X      VALUE "N".            97/06/10
+008300         88  VARIABLE-WAS-FOUND      VALUE "Y".                   97/06/10
+008400                                                                  97/06/10
+008500*CALCPK-CONTROL, THE INTERFACE CALCPKR SHARES WITH ANY            97/06/10
+008600*CALLER; NOT DECLARED AGAIN HERE, JUST PULLED IN.                 97/06/10
+008700 COPY "calcpkr.cbl".                                              97/06/10
+010000                                                                  97/06/10
+010100 PROCEDURE DIVISION.                                              97/06/10
+010200                                                                  97/06/10
+010300****************    MAINLINE    ***************                   97/06/10
+010400                                                                  97/06/10
+010500 CALCPKR-MAINLINE.                                                97/06/10
+010600     PERFORM INITIALIZE-THE-PROGRAM                               97/06/10
+010700     IF CALCPK-OP-EVALUATE                                        97/06/10
+010800         PERFORM EVALUATE-THE-EXPRESSION                          97/06/10
+010900     ELSE                                                         97/06/10
+011000         PERFORM SIGNAL-INVALID-OPERATION                         97/06/10
+011100     .                                                            97/06/10
+011200     IF CALCPK-ERROR-CODE NOT = SPACES                            97/06/10
+011300         MOVE "E" TO CALCPK-FEEDBACK                              97/06/10
+011400     .                                                            97/06/10
+011500     GOBACK                                                       97/06/10
+011600     .                                                            97/06/10
+011700                                                                  97/06/10
+011800 INITIALIZE-THE-PROGRAM.                                          97/06/10
+011900     MOVE SPACES TO CALCPK-ERROR-RETURN                           97/06/10
+012000     MOVE ZERO   TO CALCPK-ERROR-POSN                             97/06/10
+012100     MOVE SPACE  TO CALCPK-FEEDBACK                               97/06/10
+012200     MOVE ZERO   TO CALCPK-RESULT                                 97/06/10
+012300     IF CALCPK-POINT-CHAR = ","                                   97/06/10
+012400         MOVE "," TO THE-DECIMAL-POINT                            97/06/10
+012500         MOVE "." TO THE-COMMA-SYMBOL                             97/06/10
+012600     ELSE                                                         97/06/10
+012700         MOVE "." TO THE-DECIMAL-POINT                            97/06/10
+012800         MOVE "," TO THE-COMMA-SYMBOL                             97/06/10
+012900     .                                                            97/06/10
+013000                                                                  97/06/10
+013100****************    EXPRESSION EVALUATOR    ***************       97/06/10
+013200                                                                  97/06/10
+013300 EVALUATE-THE-EXPRESSION.                                         97/06/10
+013400     PERFORM INIT-EXPRESSION-PARSING                              97/06/10
+013500     PERFORM GET-NEXT-TOKEN                                       97/06/10
+013600     IF TOKEN-END                                                 97/06/10
+013700         PERFORM SIGNAL-EMPTY-EXPRESSION                          97/06/10
+013800     ELSE                                                         97/06/10
+013900         PERFORM PROCESS-ONE-TOKEN                                97/06/10
+014000             UNTIL TOKEN-END OR CALCPK-ERROR-CODE NOT = SPACES    97/06/10
+014100         IF CALCPK-ERROR-CODE = SPACES                            97/06/10
+014200             PERFORM FINISH-EXPRESSION                            97/06/10
+014300     .                                                            97/06/10
+014400                                                                  97/06/10
+014500 INIT-EXPRESSION-PARSING.                                         97/06/10
+014600     MOVE ZERO TO CHAR-NBR                                        97/06/10
+014700     PERFORM FIND-EXPRESSION-LENGTH                               97/06/10
+014800     MOVE ZERO TO OPERAND-TOP                                     97/06/10
+014900     MOVE ZERO TO OPERATOR-TOP                                    97/06/10
+014910     MOVE ZERO TO PAREN-NEST-LEVEL                                97/08/09
+014920     MOVE SPACE TO PENDING-UNARY-SIGN                             97/08/09
+015000     MOVE "N" TO PREV-TOKEN-WAS-OPERAND                           97/06/10
+015100     PERFORM GET-NEXT-CHAR                                        97/06/10
+015200     .                                                            97/06/10
+015300                                                                  97/06/10
+015400 FIND-EXPRESSION-LENGTH.                                          97/06/10
+015500     MOVE 80 TO EXPR-LENGTH                                       97/06/10
+015600     PERFORM SHRINK-EXPR-LENGTH                                   97/06/10
+015700         UNTIL EXPR-LENGTH = ZERO                                 97/06/10
+015800            OR EXPR-CHAR (EXPR-LENGTH) NOT = SPACE                97/06/10
+015900     .                                                            97/06/10
+016000                                                                  97/06/10
+016100 SHRINK-EXPR-LENGTH.                                              97/06/10
+016200     SUBTRACT 1 FROM EXPR-LENGTH                                  97/06/10
+016300     .                                                            97/06/10
+016400                                                                  97/06/10
+016500 PROCESS-ONE-TOKEN.                                               97/06/10
+016600     IF TOKEN-NUMBER                                              97/06/10
+016700         PERFORM PROCESS-NUMBER-TOKEN                             97/06/10
+016800     ELSE                                                         97/06/10
+016900     IF TOKEN-VARIABLE                                            97/06/10
+017000         PERFORM PROCESS-VARIABLE-TOKEN                           97/06/10
+017100     ELSE                                                         97/06/10
+017200     IF TOKEN-LEFT-PAR                                            97/06/10
+017300         PERFORM PROCESS-LEFT-PAR-TOKEN                           97/06/10
+017400     ELSE                                                         97/06/10
+017500     IF TOKEN-RIGHT-PAR                                           97/06/10
+017600         PERFORM PROCESS-RIGHT-PAR-TOKEN                          97/06/10
+017700     ELSE                                                         97/06/10
+017800     IF TOKEN-OPERATOR                                            97/06/10
+017900         PERFORM PROCESS-OPERATOR-TOKEN                           97/06/10
+018000     .                                                            97/06/10
+018100     IF CALCPK-ERROR-CODE = SPACES                                97/06/10
+018200         PERFORM GET-NEXT-TOKEN                                   97/06/10
+018300     .                                                            97/06/10
+018400                                                                  97/06/10
+018500 PROCESS-NUMBER-TOKEN.                                            97/06/10
+018600     IF PREV-TOKEN-OPERAND                                        97/06/10
+018700         PERFORM SIGNAL-OPERATOR-EXPECTED                         97/06/10
+018800     ELSE                                                         97/06/10
+018900         MOVE TOKEN-NUMBER-VALUE TO OPERAND-TO-PUSH               97/06/10
+018910         PERFORM APPLY-PENDING-UNARY-SIGN                         97/08/09
+019000         PERFORM PUSH-OPERAND                                     97/06/10
+019100         MOVE "Y" TO PREV-TOKEN-WAS-OPERAND                       97/06/10
+019200     .                                                            97/06/10
+019300                                                                  97/06/10
+019400 PROCESS-VARIABLE-TOKEN.                                          97/06/10
+019500     IF PREV-TOKEN-OPERAND                                        97/06/10
+019600         PERFORM SIGNAL-OPERATOR-EXPECTED                         97/06/10
+019700     ELSE                                                         97/06/10
+019800         PERFORM LOOKUP-VARIABLE                                  97/06/10
+019900         IF VARIABLE-WAS-FOUND                                    97/06/10
+020000             MOVE CALCPK-VARIABLE (LOOKUP-INDEX)                  97/06/10
+020100                 TO OPERAND-TO-PUSH                               97/06/10
+020110             PERFORM APPLY-PENDING-UNARY-SIGN                     97/08/09
+020200             PERFORM PUSH-OPERAND                                 97/06/10
+020300             MOVE "Y" TO PREV-TOKEN-WAS-OPERAND                   97/06/10
+020400         ELSE                                                     97/06/10
+020500             PERFORM SIGNAL-UNKNOWN-VARIABLE                      97/06/10
+020600     .                                                            97/06/10
+020610                                                                  97/08/09
+020620 APPLY-PENDING-UNARY-SIGN.                                        97/08/09
+020630     IF PENDING-UNARY-SIGN = "-"                                  97/08/09
+020640         COMPUTE OPERAND-TO-PUSH = ZERO - OPERAND-TO-PUSH         97/08/09
+020650     .                                                            97/08/09
+020660     MOVE SPACE TO PENDING-UNARY-SIGN                             97/08/09
+020670     .                                                            97/08/09
+020700                                                                  97/06/10
+020800 PROCESS-LEFT-PAR-TOKEN.                                          97/06/10
+020900     IF PREV-TOKEN-OPERAND                                        97/06/10
+021000         PERFORM SIGNAL-OPERATOR-EXPECTED                         97/06/10
+021100     ELSE                                                         97/06/10
+021110     IF PAREN-NEST-LEVEL >= 20                                    97/08/09
+021120         PERFORM SIGNAL-EXPRESSION-TOO-COMPLEX                    97/08/09
+021130     ELSE                                                         97/08/09
+021140         ADD 1 TO PAREN-NEST-LEVEL                                97/08/09
+021150         MOVE PENDING-UNARY-SIGN TO PAREN-SIGN-STACK              97/08/09
+021160             (PAREN-NEST-LEVEL)                                   97/08/09
+021170         MOVE SPACE TO PENDING-UNARY-SIGN                         97/08/09
+021200         MOVE "(" TO OPERATOR-TO-PUSH                             97/06/10
+021300         PERFORM PUSH-OPERATOR                                    97/06/10
+021400     .                                                            97/06/10
+021500                                                                  97/06/10
+021600 PROCESS-RIGHT-PAR-TOKEN.                                         97/06/10
+021700     IF NOT PREV-TOKEN-OPERAND                                    97/06/10
+021800         PERFORM SIGNAL-OPERAND-EXPECTED                          97/06/10
+021900     ELSE                                                         97/06/10
+022000         PERFORM POP-AND-APPLY-UNTIL-LEFT-PAR                     97/06/10
+022100     .                                                            97/06/10
+022200                                                                  97/06/10
+022300 POP-AND-APPLY-UNTIL-LEFT-PAR.                                    97/06/10
+022400     PERFORM APPLY-TOP-OPERATOR                                   97/06/10
+022500         UNTIL OPERATOR-TOP = ZERO                                97/06/10
+022600            OR OPERATOR-STACK (OPERATOR-TOP) = "("                97/06/10
+022700            OR CALCPK-ERROR-CODE NOT = SPACES                     97/06/10
+022800     IF CALCPK-ERROR-CODE = SPACES                                97/06/10
+022900         IF OPERATOR-TOP = ZERO                                   97/06/10
+023000             PERFORM SIGNAL-UNBALANCED-PARENS                     97/06/10
+023100         ELSE                                                     97/06/10
+023200             SUBTRACT 1 FROM OPERATOR-TOP                         97/06/10
+023210             PERFORM APPLY-PAREN-GROUP-SIGN                       97/08/09
+023300     .                                                            97/06/10
+023310                                                                  97/08/09
+023320 APPLY-PAREN-GROUP-SIGN.                                          97/08/09
+023330     IF PAREN-SIGN-STACK (PAREN-NEST-LEVEL) = "-"                 97/08/09
+023340         COMPUTE OPERAND-STACK (OPERAND-TOP) =                    97/08/09
+023350             ZERO - OPERAND-STACK (OPERAND-TOP)                   97/08/09
+023360     .                                                            97/08/09
+023370     SUBTRACT 1 FROM PAREN-NEST-LEVEL                             97/08/09
+023380     .                                                            97/08/09
+023400                                                                  97/06/10
+023500 PROCESS-OPERATOR-TOKEN.                                          97/06/10
+023600     IF NOT PREV-TOKEN-OPERAND                                    97/06/10
+023700         PERFORM PROCESS-UNARY-SIGN-TOKEN                         97/08/09
+024000     ELSE                                                         97/06/10
+024200         PERFORM PROCESS-BINARY-OPERATOR-TOKEN                    97/08/09
+024300     .                                                            97/06/10
+024310                                                                  97/08/09
+024320*A "+"/"-" THAT TURNS UP WHERE AN OPERAND IS EXPECTED IS A UNARY  97/08/09
+024330*SIGN, NOT A TWO-OPERAND OPERATOR; IT IS REMEMBERED HERE AND      97/08/09
+024340*FOLDED INTO THE OPERAND THAT FOLLOWS (APPLY-PENDING-UNARY-SIGN)  97/08/09
+024350*OR INTO A PARENTHESIZED GROUP (APPLY-PAREN-GROUP-SIGN) RATHER    97/08/09
+024360*THAN PUSHED ONTO THE OPERATOR STACK, SO IT CANNOT BE REDUCED     97/08/09
+024370*AGAINST A PENDING HIGHER-PRECEDENCE OPERATOR BEFORE ITS REAL     97/08/09
+024380*OPERAND HAS EVEN BEEN READ.                                      97/08/09
+024390 PROCESS-UNARY-SIGN-TOKEN.                                        97/08/09
+024391*A SECOND UNARY SIGN WITH NO INTERVENING OPERAND (E.G. "- -3")    97/08/09
+024392*COMPOSES WITH THE ONE ALREADY PENDING INSTEAD OF REPLACING IT.   97/08/09
+024393     IF TOKEN-OPERATOR-CHAR NOT = "-"                             97/08/09
+024394     AND TOKEN-OPERATOR-CHAR NOT = "+"                            97/08/09
+024395         PERFORM SIGNAL-OPERAND-EXPECTED                          97/08/09
+024396     ELSE                                                         97/08/09
+024397     IF PENDING-UNARY-SIGN = SPACE                                97/08/09
+024398         MOVE TOKEN-OPERATOR-CHAR TO PENDING-UNARY-SIGN           97/08/09
+024399     ELSE                                                         97/08/09
+024400     IF TOKEN-OPERATOR-CHAR = "-"                                 97/08/09
+024401         PERFORM TOGGLE-PENDING-UNARY-SIGN                        97/08/09
+024402     .                                                            97/08/09
+024403                                                                  97/08/09
+024404 TOGGLE-PENDING-UNARY-SIGN.                                       97/08/09
+024405     IF PENDING-UNARY-SIGN = "-"                                  97/08/09
+024406         MOVE "+" TO PENDING-UNARY-SIGN                           97/08/09
+024407     ELSE                                                         97/08/09
+024408         MOVE "-" TO PENDING-UNARY-SIGN                           97/08/09
+024409     .                                                            97/08/09
+024410 PROCESS-BINARY-OPERATOR-TOKEN.                                   97/08/09
+024500     MOVE TOKEN-OPERATOR-CHAR TO OP-FOR-PRECEDENCE                97/06/10
+024600     PERFORM GET-OPERATOR-PRECEDENCE                              97/06/10
+024700     MOVE OP-PRECEDENCE-VALUE TO NEW-OP-PRECEDENCE                97/06/10
+024800     PERFORM REFRESH-TOP-OP-PRECEDENCE                            97/06/10
+024900     PERFORM POP-HIGHER-PRECEDENCE                                97/06/10
+025000         UNTIL TOP-OP-PRECEDENCE < NEW-OP-PRECEDENCE              97/06/10
+025100            OR CALCPK-ERROR-CODE NOT = SPACES                     97/06/10
+025200     IF CALCPK-ERROR-CODE = SPACES                                97/06/10
+025400         MOVE TOKEN-OPERATOR-CHAR TO OPERATOR-TO-PUSH             97/06/10
+025500         PERFORM PUSH-OPERATOR                                    97/06/10
+025600         MOVE "N" TO PREV-TOKEN-WAS-OPERAND                       97/06/10
+025700     .                                                            97/06/10
+025800                                                                  97/06/10
+025900 REFRESH-TOP-OP-PRECEDENCE.                                       97/06/10
+026000     IF OPERATOR-TOP > ZERO                                       97/06/10
+026100        AND OPERATOR-STACK (OPERATOR-TOP) NOT = "("               97/06/10
+026200         MOVE OPERATOR-STACK (OPERATOR-TOP) TO OP-FOR-PRECEDENCE  97/06/10
+026300         PERFORM GET-OPERATOR-PRECEDENCE                          97/06/10
+026400         MOVE OP-PRECEDENCE-VALUE TO TOP-OP-PRECEDENCE            97/06/10
+026500     ELSE                                                         97/06/10
+026600         MOVE ZERO TO TOP-OP-PRECEDENCE                           97/06/10
+026700     .                                                            97/06/10
+026800                                                                  97/06/10
+026900 GET-OPERATOR-PRECEDENCE.                                         97/06/10
+027000     IF OP-FOR-PRECEDENCE = "+" OR OP-FOR-PRECEDENCE = "-"        97/06/10
+027100         MOVE 1 TO OP-PRECEDENCE-VALUE                            97/06/10
+027200     ELSE                                                         97/06/10
+027300     IF OP-FOR-PRECEDENCE = "*" OR OP-FOR-PRECEDENCE = "/"        97/06/10
+027400         MOVE 2 TO OP-PRECEDENCE-VALUE                            97/06/10
+027500     ELSE                                                         97/06/10
+027600         MOVE 0 TO OP-PRECEDENCE-VALUE                            97/06/10
+027700     .                                                            97/06/10
+027800                                                                  97/06/10
+027900 POP-HIGHER-PRECEDENCE.                                           97/06/10
+028000     PERFORM APPLY-TOP-OPERATOR                                   97/06/10
+028100     PERFORM REFRESH-TOP-OP-PRECEDENCE                            97/06/10
+028200     .                                                            97/06/10
+028300                                                                  97/06/10
+028400 APPLY-TOP-OPERATOR.                                              97/06/10
+028500     MOVE OPERATOR-STACK (OPERATOR-TOP) TO OPERATOR-TO-APPLY      97/06/10
+028600     SUBTRACT 1 FROM OPERATOR-TOP                                 97/06/10
+028700     PERFORM POP-OPERAND                                          97/06/10
+028800     MOVE OPERAND-POPPED TO RIGHT-OPERAND                         97/06/10
+028900     PERFORM POP-OPERAND                                          97/06/10
+029000     MOVE OPERAND-POPPED TO LEFT-OPERAND                          97/06/10
+029100     PERFORM COMPUTE-RESULT                                       97/06/10
+029200     IF CALCPK-ERROR-CODE = SPACES                                97/06/10
+029300         MOVE THE-RESULT TO OPERAND-TO-PUSH                       97/06/10
+029400         PERFORM PUSH-OPERAND                                     97/06/10
+029500     .                                                            97/06/10
+029600                                                                  97/06/10
+029700 COMPUTE-RESULT.                                                  97/06/10
+029800     IF OPERATOR-TO-APPLY = "+"                                   97/06/10
+029900         COMPUTE THE-RESULT = LEFT-OPERAND + RIGHT-OPERAND        97/06/10
+030000             ON SIZE ERROR PERFORM SIGNAL-RESULT-OVERFLOW         97/06/10
+030100     ELSE                                                         97/06/10
+030200     IF OPERATOR-TO-APPLY = "-"                                   97/06/10
+030300         COMPUTE THE-RESULT = LEFT-OPERAND - RIGHT-OPERAND        97/06/10
+030400             ON SIZE ERROR PERFORM SIGNAL-RESULT-OVERFLOW         97/06/10
+030500     ELSE                                                         97/06/10
+030600     IF OPERATOR-TO-APPLY = "*"                                   97/06/10
+030700         COMPUTE THE-RESULT = LEFT-OPERAND * RIGHT-OPERAND        97/06/10
+030800             ON SIZE ERROR PERFORM SIGNAL-RESULT-OVERFLOW         97/06/10
+030900     ELSE                                                         97/06/10
+031000     IF OPERATOR-TO-APPLY = "/"                                   97/06/10
+031100         IF RIGHT-OPERAND = ZERO                                  97/06/10
+031200             PERFORM SIGNAL-DIVIDE-BY-ZERO                        97/06/10
+031300         ELSE                                                     97/06/10
+031400             COMPUTE THE-RESULT = LEFT-OPERAND / RIGHT-OPERAND    97/06/10
+031500                 ON SIZE ERROR PERFORM SIGNAL-RESULT-OVERFLOW     97/06/10
+031600     .                                                            97/06/10
+031700                                                                  97/06/10
+031800 PUSH-OPERAND.                                                    97/06/10
+031810     IF OPERAND-TOP >= 20                                         97/08/09
+031820         PERFORM SIGNAL-EXPRESSION-TOO-COMPLEX                    97/08/09
+031830     ELSE                                                         97/08/09
+031900         ADD 1 TO OPERAND-TOP                                     97/06/10
+032000         MOVE OPERAND-TO-PUSH TO OPERAND-STACK (OPERAND-TOP)      97/06/10
+032100     .                                                            97/06/10
+032200                                                                  97/06/10
+032300 POP-OPERAND.                                                     97/06/10
+032400     MOVE OPERAND-STACK (OPERAND-TOP) TO OPERAND-POPPED           97/06/10
+032500     SUBTRACT 1 FROM OPERAND-TOP                                  97/06/10
+032600     .                                                            97/06/10
+032700                                                                  97/06/10
+032800 PUSH-OPERATOR.                                                   97/06/10
+032810     IF OPERATOR-TOP >= 20                                        97/08/09
+032820         PERFORM SIGNAL-EXPRESSION-TOO-COMPLEX                    97/08/09
+032830     ELSE                                                         97/08/09
+032900         ADD 1 TO OPERATOR-TOP                                    97/06/10
+033000         MOVE OPERATOR-TO-PUSH TO OPERATOR-STACK (OPERATOR-TOP)   97/06/10
+033100     .                                                            97/06/10
+033200                                                                  97/06/10
+033300 LOOKUP-VARIABLE.                                                 97/06/10
+033400     MOVE "N" TO VARIABLE-FOUND                                   97/06/10
+033500     MOVE ZERO TO LOOKUP-INDEX                                    97/06/10
+033600     PERFORM CHECK-ONE-VARIABLE-NAME                              97/06/10
+033700         UNTIL LOOKUP-INDEX = CALCPK-VARIABLE-COUNT               97/06/10
+033800            OR VARIABLE-WAS-FOUND                                 97/06/10
+033900     .                                                            97/06/10
+034000                                                                  97/06/10
+034100 CHECK-ONE-VARIABLE-NAME.                                         97/06/10
+034200     ADD 1 TO LOOKUP-INDEX                                        97/06/10
+034300     IF CALCPK-VAR-NAME (LOOKUP-INDEX) = TOKEN-NAME               97/06/10
+034400         MOVE "Y" TO VARIABLE-FOUND                               97/06/10
+034500     .                                                            97/06/10
+034600                                                                  97/06/10
+034700 FINISH-EXPRESSION.                                               97/06/10
+034800     IF NOT PREV-TOKEN-OPERAND                                    97/06/10
+034900         PERFORM SIGNAL-OPERAND-EXPECTED                          97/06/10
+035000     ELSE                                                         97/06/10
+035100         PERFORM POP-REMAINING-OPERATORS                          97/06/10
+035200             UNTIL OPERATOR-TOP = ZERO                            97/06/10
+035300                OR CALCPK-ERROR-CODE NOT = SPACES                 97/06/10
+035400         IF CALCPK-ERROR-CODE = SPACES                            97/06/10
+035500             MOVE OPERAND-STACK (1) TO CALCPK-RESULT              97/06/10
+035600     .                                                            97/06/10
+035700                                                                  97/06/10
+035800 POP-REMAINING-OPERATORS.                                         97/06/10
+035900     IF OPERATOR-STACK (OPERATOR-TOP) = "("                       97/06/10
+036000         PERFORM SIGNAL-UNBALANCED-PARENS                         97/06/10
+036100     ELSE                                                         97/06/10
+036200         PERFORM APPLY-TOP-OPERATOR                               97/06/10
+036300     .                                                            97/06/10
+036400                                                                  97/06/10
+036500****************    TOKENIZER    ***************                  97/06/10
+036600                                                                  97/06/10
+036700 GET-NEXT-TOKEN.                                                  97/06/10
+036800     PERFORM SKIP-SPACES                                          97/06/10
+036900     IF CHAR-NBR >= EXPR-LENGTH AND THE-CHAR = SPACE              97/06/10
+037000         SET TOKEN-END TO TRUE                                    97/06/10
+037100     ELSE                                                         97/06/10
+037200     IF THE-CHAR NUMERIC OR THE-CHAR = THE-DECIMAL-POINT          97/06/10
+037300         SET TOKEN-NUMBER TO TRUE                                 97/06/10
+037400         PERFORM SCAN-NUMBER-TOKEN                                97/06/10
+037500     ELSE                                                         97/06/10
+037600     IF THE-CHAR ALPHABETIC                                       97/06/10
+037700         SET TOKEN-VARIABLE TO TRUE                               97/06/10
+037800         PERFORM SCAN-VARIABLE-TOKEN                              97/06/10
+037900     ELSE                                                         97/06/10
+038000     IF THE-CHAR = "("                                            97/06/10
+038100         SET TOKEN-LEFT-PAR TO TRUE                               97/06/10
+038200         PERFORM GET-NEXT-CHAR                                    97/06/10
+038300     ELSE                                                         97/06/10
+038400     IF THE-CHAR = ")"                                            97/06/10
+038500         SET TOKEN-RIGHT-PAR TO TRUE                              97/06/10
+038600         PERFORM GET-NEXT-CHAR                                    97/06/10
+038700     ELSE                                                         97/06/10
+038800     IF THE-CHAR = "+" OR "-" OR "*" OR "/"                       97/06/10
+038900         SET TOKEN-OPERATOR TO TRUE                               97/06/10
+039000         MOVE THE-CHAR TO TOKEN-OPERATOR-CHAR                     97/06/10
+039100         PERFORM GET-NEXT-CHAR                                    97/06/10
+039200     ELSE                                                         97/06/10
+039300         PERFORM SIGNAL-INVALID-CHARACTER                         97/06/10
+039400     .                                                            97/06/10
+039500                                                                  97/06/10
+039600 SKIP-SPACES.                                                     97/06/10
+039700     PERFORM SKIP-ONE-SPACE                                       97/06/10
+039800         UNTIL THE-CHAR NOT = SPACE OR CHAR-NBR >= 80             97/06/10
+039900     .                                                            97/06/10
+040000                                                                  97/06/10
+040100 SKIP-ONE-SPACE.                                                  97/06/10
+040200     PERFORM GET-NEXT-CHAR                                        97/06/10
+040300     .                                                            97/06/10
+040400                                                                  97/06/10
+040500 GET-NEXT-CHAR.                                                   97/06/10
+040600     IF CHAR-NBR < 80                                             97/06/10
+040700         ADD 1 TO CHAR-NBR                                        97/06/10
+040800         MOVE EXPR-CHAR (CHAR-NBR) TO THE-CHAR                    97/06/10
+040900     ELSE                                                         97/06/10
+041000         MOVE SPACE TO THE-CHAR                                   97/06/10
+041100     .                                                            97/06/10
+041200                                                                  97/06/10
+041300 SCAN-NUMBER-TOKEN.                                               97/06/10
+041400     MOVE ZERO TO TOKEN-NUMBER-VALUE                              97/06/10
+041500     PERFORM ACCUMULATE-INTEGER-DIGIT                             97/06/10
+041600         UNTIL THE-CHAR NOT NUMERIC                               97/06/10
+041610            OR CALCPK-ERROR-CODE NOT = SPACES                     97/08/09
+041700     IF THE-CHAR = THE-DECIMAL-POINT                              97/06/10
+041800         PERFORM GET-NEXT-CHAR                                    97/06/10
+041900         MOVE ZERO TO FRACTION-VALUE                              97/06/10
+042000         MOVE 1    TO FRACTION-DIVISOR                            97/06/10
+042100         PERFORM ACCUMULATE-FRACTION-DIGIT                        97/06/10
+042200             UNTIL THE-CHAR NOT NUMERIC                           97/06/10
+042210                OR CALCPK-ERROR-CODE NOT = SPACES                 97/08/09
+042300         IF CALCPK-ERROR-CODE = SPACES                            97/08/09
+042400             COMPUTE TOKEN-NUMBER-VALUE = TOKEN-NUMBER-VALUE +    97/06/10
+042410                 (FRACTION-VALUE / FRACTION-DIVISOR)               97/06/10
+042500     .                                                            97/06/10
+042600                                                                  97/06/10
+042700 ACCUMULATE-INTEGER-DIGIT.                                        97/06/10
+042800     PERFORM ADD-DIGIT-TO-INTEGER-VALUE                           97/08/09
+043000     PERFORM GET-NEXT-CHAR                                        97/06/10
+043100     IF THE-CHAR = THE-COMMA-SYMBOL                               97/06/10
+043200         PERFORM GET-NEXT-CHAR                                    97/06/10
+043300     .                                                            97/06/10
+043310                                                                  97/08/09
+043320 ADD-DIGIT-TO-INTEGER-VALUE.                                      97/08/09
+043330     COMPUTE TOKEN-NUMBER-VALUE =                                 97/08/09
+043340         TOKEN-NUMBER-VALUE * 10 + THE-DIGIT                      97/08/09
+043350         ON SIZE ERROR PERFORM SIGNAL-RESULT-OVERFLOW             97/08/09
+043360     .                                                            97/08/09
+043400                                                                  97/06/10
+043500 ACCUMULATE-FRACTION-DIGIT.                                       97/06/10
+043510     PERFORM ADD-DIGIT-TO-FRACTION-VALUE                          97/08/09
+043520     PERFORM SCALE-UP-FRACTION-DIVISOR                            97/08/09
+043800     PERFORM GET-NEXT-CHAR                                        97/06/10
+043900     .                                                            97/06/10
+043910                                                                  97/08/09
+043920 ADD-DIGIT-TO-FRACTION-VALUE.                                     97/08/09
+043930     COMPUTE FRACTION-VALUE = FRACTION-VALUE * 10 + THE-DIGIT     97/08/09
+043940         ON SIZE ERROR PERFORM SIGNAL-RESULT-OVERFLOW             97/08/09
+043950     .                                                            97/08/09
+043960                                                                  97/08/09
+043970 SCALE-UP-FRACTION-DIVISOR.                                       97/08/09
+043980     COMPUTE FRACTION-DIVISOR = FRACTION-DIVISOR * 10             97/08/09
+043990         ON SIZE ERROR PERFORM SIGNAL-RESULT-OVERFLOW             97/08/09
+043995     .                                                            97/08/09
+044000                                                                  97/06/10
+044100 SCAN-VARIABLE-TOKEN.                                             97/06/10
+044200     MOVE SPACES TO TOKEN-NAME-TABLE                              97/06/10
+044300     MOVE ZERO TO NAME-LENGTH                                     97/06/10
+044400     PERFORM ACCUMULATE-NAME-CHAR                                 97/06/10
+044500         UNTIL NAME-LENGTH = 8                                    97/06/10
+044600            OR (THE-CHAR NOT ALPHABETIC AND THE-CHAR NOT NUMERIC) 97/06/10
+044700     .                                                            97/06/10
+044800                                                                  97/06/10
+044900 ACCUMULATE-NAME-CHAR.                                            97/06/10
+045000     ADD 1 TO NAME-LENGTH                                         97/06/10
+045100     MOVE THE-CHAR TO TOKEN-NAME-CHAR (NAME-LENGTH)               97/06/10
+045200     PERFORM GET-NEXT-CHAR                                        97/06/10
+045300     .                                                            97/06/10
+045400                                                                  97/06/10
+045500****************    ERROR SIGNALS    ***************              97/06/10
+045600*CALCPK-ERROR-CODE VALUES ARE DOCUMENTED IN CALCPKR.CBL.          97/06/10
+045700                                                                  97/06/10
+045800 SIGNAL-INVALID-OPERATION.                                        97/06/10
+045900     IF CALCPK-ERROR-CODE = SPACES                                97/06/10
+046000         MOVE CHAR-NBR TO CALCPK-ERROR-POSN                       97/06/10
+046100         MOVE "09Invalid Operation" TO CALCPK-ERROR-RETURN        97/06/10
+046200     .                                                            97/06/10
+046300                                                                  97/06/10
+046400 SIGNAL-INVALID-CHARACTER.                                        97/06/10
+046500     IF CALCPK-ERROR-CODE = SPACES                                97/06/10
+046600         MOVE CHAR-NBR TO CALCPK-ERROR-POSN                       97/06/10
+046700         MOVE "01Invalid Character" TO CALCPK-ERROR-RETURN        97/06/10
+046800     .                                                            97/06/10
+046900                                                                  97/06/10
+047000 SIGNAL-UNBALANCED-PARENS.                                        97/06/10
+047100     IF CALCPK-ERROR-CODE = SPACES                                97/06/10
+047200         MOVE CHAR-NBR TO CALCPK-ERROR-POSN                       97/06/10
+047300         MOVE "02Unbalanced Parentheses" TO CALCPK-ERROR-RETURN   97/06/10
+047400     .                                                            97/06/10
+047500                                                                  97/06/10
+047600 SIGNAL-UNKNOWN-VARIABLE.                                         97/06/10
+047700     IF CALCPK-ERROR-CODE = SPACES                                97/06/10
+047800         MOVE CHAR-NBR TO CALCPK-ERROR-POSN                       97/06/10
+047900         MOVE "03Unknown Variable" TO CALCPK-ERROR-RETURN         97/06/10
+048000     .                                                            97/06/10
+048100                                                                  97/06/10
+048200 SIGNAL-DIVIDE-BY-ZERO.                                           97/06/10
+048300     IF CALCPK-ERROR-CODE = SPACES                                97/06/10
+048400         MOVE CHAR-NBR TO CALCPK-ERROR-POSN                       97/06/10
+048500         MOVE "04Divide By Zero" TO CALCPK-ERROR-RETURN           97/06/10
+048600     .                                                            97/06/10
+048700                                                                  97/06/10
+048800 SIGNAL-RESULT-OVERFLOW.                                          97/06/10
+048900     IF CALCPK-ERROR-CODE = SPACES                                97/06/10
+049000         MOVE CHAR-NBR TO CALCPK-ERROR-POSN                       97/06/10
+049100         MOVE "05Result Overflow" TO CALCPK-ERROR-RETURN          97/06/10
+049200     .                                                            97/06/10
+049300                                                                  97/06/10
+049400 SIGNAL-EMPTY-EXPRESSION.                                         97/06/10
+049500     IF CALCPK-ERROR-CODE = SPACES                                97/06/10
+049600         MOVE CHAR-NBR TO CALCPK-ERROR-POSN                       97/06/10
+049700         MOVE "06Empty Expression" TO CALCPK-ERROR-RETURN         97/06/10
+049800     .                                                            97/06/10
+049900                                                                  97/06/10
+050000 SIGNAL-OPERAND-EXPECTED.                                         97/06/10
+050100     IF CALCPK-ERROR-CODE = SPACES                                97/06/10
+050200         MOVE CHAR-NBR TO CALCPK-ERROR-POSN                       97/06/10
+050300         MOVE "07Operand Expected" TO CALCPK-ERROR-RETURN         97/06/10
+050400     .                                                            97/06/10
+050500                                                                  97/06/10
+050600 SIGNAL-OPERATOR-EXPECTED.                                        97/06/10
+050700     IF CALCPK-ERROR-CODE = SPACES                                97/06/10
+050800         MOVE CHAR-NBR TO CALCPK-ERROR-POSN                       97/06/10
+050900         MOVE "08Operator Expected" TO CALCPK-ERROR-RETURN        97/06/10
+051000     .                                                            97/06/10
+051010                                                                  97/08/09
+051020 SIGNAL-EXPRESSION-TOO-COMPLEX.                                   97/08/09
+051030     IF CALCPK-ERROR-CODE = SPACES                                97/08/09
+051040         MOVE CHAR-NBR TO CALCPK-ERROR-POSN                       97/08/09
+051050         MOVE "10Expression Too Complex" TO CALCPK-ERROR-RETURN   97/08/09
+051060     .                                                            97/08/09
