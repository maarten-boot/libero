@@ -1,13 +1,28 @@
-000100 01  CALCPK-CONTROL.                                              POS00001
-000200*CONTENTS                                                         95/04/26
-000300     02  CALCPK-OPERATION        PIC X.                           95/04/26
-000400     02  CALCPK-FEEDBACK         PIC X.                           95/04/26
-000500     02  CALCPK-POINT-CHAR       PIC X.                           95/04/26
-000600     02  CALCPK-ERROR-RETURN.                                     95/04/26
-000700         03  CALCPK-ERROR-CODE   PIC X(2).                        95/04/26
-000800         03  CALCPK-ERROR-MESG   PIC X(30).                       95/04/26
-000900     02  CALCPK-ERROR-POSN       PIC 9(2).                        95/04/26
-001000     02  CALCPK-EXPRESSION.                                       95/04/26
-001100         03  EXPR-CHAR           PIC X          OCCURS 80 TIMES.  95/04/26
-001200     02  CALCPK-RESULT           PIC S9(9)V9(9).                  95/04/26
-001300     02  CALCPK-VARIABLE         PIC S9(9)V9(9) OCCURS 5 TIMES.   95/04/26
\ No newline at end of file
+000100 01  CALCPK-CONTROL                            EXTERNAL.          97/06/10
+000200*CONTENTS                                                         95/04/26
+000300     02  CALCPK-OPERATION        PIC X.                           95/04/26
+000305         88  CALCPK-OP-EVALUATE      VALUE "E".                   97/06/10
+000400     02  CALCPK-FEEDBACK         PIC X.                           95/04/26
+000500     02  CALCPK-POINT-CHAR       PIC X.                           95/04/26
+000600     02  CALCPK-ERROR-RETURN.                                     95/04/26
+000700         03  CALCPK-ERROR-CODE   PIC X(2).                        95/04/26
+000800         03  CALCPK-ERROR-MESG   PIC X(30).                       95/04/26
+000810*CALCPK-ERROR-CODE VALUES, SET BY THE SIGNAL-XXXX                 97/06/10
+000820*PARAGRAPHS IN CALCPKR:                                           97/06/10
+000830*  01 INVALID CHARACTER        06 EMPTY EXPRESSION                97/06/10
+000840*  02 UNBALANCED PARENTHESES   07 OPERAND EXPECTED                97/06/10
+000850*  03 UNKNOWN VARIABLE         08 OPERATOR EXPECTED               97/06/10
+000860*  04 DIVIDE BY ZERO           09 INVALID OPERATION               97/06/10
+000865*  05 RESULT OVERFLOW          10 EXPRESSION TOO COMPLEX          97/08/09
+000900     02  CALCPK-ERROR-POSN       PIC 9(2).                        95/04/26
+001000     02  CALCPK-EXPRESSION.                                       95/04/26
+001100         03  EXPR-CHAR           PIC X          OCCURS 80 TIMES.  95/04/26
+001150     02  CALCPK-RESULT           PIC S9(13)V9(5).                 97/06/10
+001160*VARIABLES ARE NOW ADDRESSED BY NAME; CALCPK-VAR-NAME AND         97/06/10
+001170*CALCPK-VARIABLE ARE A PAIR OF PARALLEL TABLES, ONE NAME TO       97/06/10
+001180*ONE VALUE, AND CALCPK-VARIABLE-COUNT TELLS CALCPKR HOW MANY      97/06/10
+001190*OF THE (NOW 10, WAS 5) ENTRIES THE CALLER HAS FILLED IN.         97/06/10
+001200     02  CALCPK-VARIABLE-COUNT   PIC S9(4) COMP.                  97/06/10
+001210     02  CALCPK-VARIABLE-NAMES.                                   97/06/10
+001220         03  CALCPK-VAR-NAME     PIC X(08)      OCCURS 10 TIMES.  97/06/10
+001300     02  CALCPK-VARIABLE         PIC S9(13)V9(5) OCCURS 10 TIMES. 97/06/10
