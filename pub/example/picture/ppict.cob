@@ -1,589 +1,923 @@
-000100 IDENTIFICATION DIVISION. 					POS00059
-000200 PROGRAM-ID.    PPICT.						96/01/14
-000300									96/01/08
-000400 AUTHOR.	      LEIF SVALGAARD.					96/01/08
-000500 DATE-WRITTEN.  96/01/14						96/01/14
-000600	   -REVISED:  96/04/03. 					96/04/03
-000700									96/01/08
-000800 ENVIRONMENT DIVISION.						96/01/08
-000900									96/01/08
-001000 CONFIGURATION SECTION.						96/01/08
-001100 SOURCE-COMPUTER. PORTABLE.					96/01/08
-001200 OBJECT-COMPUTER. PORTABLE.					96/01/08
-001300									96/01/08
-001400 DATA DIVISION.							96/01/08
-001500									96/01/08
-001600 WORKING-STORAGE SECTION. 					96/01/08
-001700									96/01/08
-001800 01  BEGIN-DYNAMIC-STORAGE       PIC X(4)   VALUE "<ETK".         96/01/08
-001900									96/01/08
-002000 01  SYMBOL-HANDLING.						96/01/14
-002100	   02  THE-NUMBER	       PIC S9(9)  COMP. 		96/01/14
-002200	   02  NUMERIC-EDITS	       PIC S9(3)  COMP. 		96/01/15
-002300	   02  ALPHANUMERIC-EDITS      PIC S9(3)  COMP. 		96/01/14
-002400	   02  CHAR-NBR 	       PIC S9(3)  COMP. 		96/01/14
-002500	   02  EXPECT-CHAR	       PIC X.				96/01/15
-002600	   02  REPEATED-CHAR	       PIC X.				96/01/16
-002700	   02  THE-CHAR.						96/01/15
-002800	       03  THE-DIGIT	       PIC 9.				96/01/14
-002900	   02  THE-DECIMAL-POINT       PIC X.				96/01/16
-003000	   02  THE-COMMA-SYMBOL        PIC X.				96/01/16
-003100	   02  THE-CURRENCY-SYMBOL     PIC X.				96/01/16
-003200									96/01/14
-003300*DIALOG MANAGER.							96/01/08
-003400 COPY PPICTD.							96/01/14
-040300									96/01/08
-040400******************    INITIALIZE THE PROGRAM    ******************96/01/08
-040500									96/01/08
-040600 INITIALIZE-THE-PROGRAM.						96/01/08
-040700	   IF PPICT-CURRENCY-SYMBOL > SPACE				96/01/15
-040800	       MOVE PPICT-CURRENCY-SYMBOL TO THE-CURRENCY-SYMBOL	96/01/15
-040900	   ELSE 							96/01/15
-041000         MOVE          "$"          TO THE-CURRENCY-SYMBOL        96/01/15
-041100	   .								96/01/15
-041200     IF PPICT-DECIMAL-POINT = ","                                 96/01/16
-041300         MOVE "," TO THE-DECIMAL-POINT                            96/01/16
-041400         MOVE "." TO THE-COMMA-SYMBOL                             96/01/16
-041500	   ELSE 							96/01/16
-041600         MOVE "." TO THE-DECIMAL-POINT                            96/01/16
-041700         MOVE "," TO THE-COMMA-SYMBOL                             96/01/16
-041800	   .								96/01/16
-041900     MOVE "00" TO PPICT-ERROR-MESSAGE                             96/01/16
-042000	   PERFORM SET-OK						96/01/08
-042100	   .								96/01/08
-042200									96/01/08
-042300 SET-OK.								96/01/08
-042400	   MOVE OK-EVENT TO THE-NEXT-EVENT				96/01/08
-042500	   .								96/01/08
-042600									96/01/08
-042700*******************    TERMINATE THE PROGRAM    ******************96/01/08
-042800									96/01/08
-042900 TERMINATE-THE-PROGRAM.						96/01/08
-043000	   MOVE TERMINATE-EVENT TO THE-NEXT-EVENT			96/01/08
-043100	   .								96/01/08
-043200									96/01/14
-043300******************    EXECUTE THE OPERATION    *******************96/01/14
-043400									96/01/14
-043500 EXECUTE-THE-OPERATION.						96/01/14
-043600     IF PPICT-OPERATION = "P"                                     96/04/03
-043700	       MOVE  SPACE  TO PPICT-FEEDBACK				96/04/03
-043800	       PERFORM SET-PICTURE					96/01/14
-043900	   ELSE 							96/01/14
-044000         MOVE "OPERR" TO PPICT-FEEDBACK                           96/04/03
-044100	       PERFORM SET-ERROR					96/01/14
-044200	   .								96/01/14
-044300									96/01/14
-044400 SET-PICTURE.							96/01/14
-044500	   MOVE PICTURE-EVENT TO THE-NEXT-EVENT 			96/01/14
-044600	   .								96/01/14
-044700									96/01/14
-044800 SET-ERROR.							96/01/14
-044900	   MOVE ERROR-EVENT TO THE-NEXT-EVENT				96/01/14
-045000	   .								96/01/14
-045100									96/01/14
-045200*******************    INIT PICTURE PARSING    *******************96/01/14
-045300									96/01/14
-045400 INIT-PICTURE-PARSING.						96/01/14
-045500	   MOVE ZEROS TO CHAR-NBR					96/01/14
-045600	   MOVE SPACE TO PICT-CHAR (40) 				96/01/14
-045700									96/01/14
-045800	   MOVE ZEROES TO PPICT-ITEM-SIZE				96/01/16
-045900			  NUMERIC-EDITS 				96/01/14
-046000			  ALPHANUMERIC-EDITS				96/01/14
-046100									96/01/16
-046200	   MOVE SPACES TO PPICT-ITEM-FLAGS				96/01/16
-046300     MOVE  "?"   TO PPICT-ITEM-TYPE                               96/01/16
-046400	   .								96/01/14
-046500									96/01/14
-046600*********************    GET NEXT SYMBOL	  **********************96/01/14
-046700									96/01/14
-046800 GET-NEXT-SYMBOL. 						96/01/14
-046900	   PERFORM GET-NEXT-CHAR					96/01/14
-047000     IF THE-CHAR = "X"                                            96/01/14
-047100	       MOVE THE-CHAR TO REPEATED-CHAR				96/01/16
-047200	       ADD 1 TO PPICT-ITEM-SIZE 				96/01/16
-047300	       PERFORM SET-LETTER-X					96/01/14
-047400	   ELSE 							96/01/14
-047500     IF THE-CHAR = "9"                                            96/01/14
-047600	       MOVE THE-CHAR TO REPEATED-CHAR				96/01/16
-047700	       ADD 1 TO PPICT-ITEM-SIZE 				96/01/16
-047800	       PERFORM SET-DIGIT-9					96/01/14
-047900	       PERFORM COUNT-DIGITS					96/01/16
-048000	       MOVE THE-CHAR TO REPEATED-CHAR				96/01/16
-048100	   ELSE 							96/01/14
-048200     IF THE-CHAR = "("                                            96/01/14
-048300	       PERFORM SET-LEFT-PAR					96/01/14
-048400	   ELSE 							96/01/14
-048500	   IF THE-CHAR = SPACE						96/01/14
-048600	       PERFORM SET-AT-END					96/01/14
-048700	   ELSE 							96/01/14
-048800     IF THE-CHAR = "S"                                            96/01/14
-048900	       MOVE SPACE TO REPEATED-CHAR				96/01/16
-049000	       PERFORM SET-SIGNED-FLAG					96/01/16
-049100	       PERFORM SET-LETTER-S					96/01/14
-049200	   ELSE 							96/01/14
-049300     IF THE-CHAR = "V"                                            96/01/14
-049400	       MOVE SPACE  TO REPEATED-CHAR				96/01/16
-049500	       MOVE ZEROES TO PPICT-DECIMALS				96/01/16
-049600	       PERFORM SET-LETTER-V					96/01/14
-049700	   ELSE 							96/01/14
-049800     IF THE-CHAR = "B"                                            96/01/14
-049900	       MOVE THE-CHAR TO REPEATED-CHAR				96/01/16
-050000	       ADD 1 TO PPICT-ITEM-SIZE 				96/01/16
-050100	       ADD 1 TO ALPHANUMERIC-EDITS				96/01/14
-050200	       PERFORM SET-LETTER-B					96/01/14
-050300	   ELSE 							96/01/14
-050400     IF THE-CHAR = "A"                                            96/01/14
-050500	       MOVE THE-CHAR TO REPEATED-CHAR				96/01/16
-050600	       ADD 1 TO PPICT-ITEM-SIZE 				96/01/16
-050700	       PERFORM SET-LETTER-A					96/01/14
-050800	   ELSE 							96/01/14
-050900     IF THE-CHAR = "P"                                            96/01/14
-051000	       MOVE THE-CHAR TO REPEATED-CHAR				96/01/16
-051100	       PERFORM SET-LETTER-P					96/01/14
-051200	       PERFORM COUNT-DIGITS					96/01/16
-051300	   ELSE 							96/01/14
-051400     IF THE-CHAR = "/" OR "0"                                     96/01/14
-051500	       MOVE THE-CHAR TO REPEATED-CHAR				96/01/16
-051600	       ADD 1 TO PPICT-ITEM-SIZE 				96/01/16
-051700	       ADD 1 TO NUMERIC-EDITS					96/01/14
-051800	       ADD 1 TO ALPHANUMERIC-EDITS				96/01/14
-051900	       PERFORM SET-SLASH-OR-0					96/01/14
-052000	   ELSE 							96/01/14
-052100     IF THE-CHAR = "E"                                            96/01/14
-052200	       MOVE SPACE TO REPEATED-CHAR				96/01/16
-052300         MOVE "F" TO PPICT-ITEM-TYPE                              96/01/16
-052400	       ADD 1 TO PPICT-ITEM-SIZE 				96/01/16
-052500	       PERFORM SET-LETTER-E					96/01/14
-052600	   ELSE 							96/01/14
-052700     IF THE-CHAR = "+" OR "-"                                     96/01/15
-052800	       PERFORM SET-SIGN-OR-FLOATING-INSERT			96/01/16
-052900	   ELSE 							96/01/14
-053000	   IF THE-CHAR = THE-CURRENCY-SYMBOL				96/01/16
-053100	       PERFORM SET-EDIT-OR-FLOATING-INSERT			96/01/16
-053200	   ELSE 							96/01/14
-053300     IF THE-CHAR = "Z" OR "*"                                     96/01/16
-053400	       MOVE THE-CHAR TO REPEATED-CHAR				96/01/16
-053500	       ADD 1 TO PPICT-ITEM-SIZE 				96/01/16
-053600	       ADD 1 TO NUMERIC-EDITS					96/01/16
-053700	       PERFORM SET-EDIT-SYMBOL					96/01/16
-053800	       PERFORM COUNT-DIGITS					96/01/16
-053900	   ELSE 							96/01/16
-054000	   IF THE-CHAR = THE-COMMA-SYMBOL				96/01/16
-054100	       MOVE THE-CHAR TO REPEATED-CHAR				96/01/16
-054200	       ADD 1 TO PPICT-ITEM-SIZE 				96/01/16
-054300	       ADD 1 TO NUMERIC-EDITS					96/01/16
-054400	       PERFORM SET-EDIT-SYMBOL					96/01/16
-054500	   ELSE 							96/01/16
-054600	   IF THE-CHAR = THE-DECIMAL-POINT				96/01/16
-054700	       MOVE SPACE  TO REPEATED-CHAR				96/01/16
-054800	       MOVE ZEROES TO PPICT-DECIMALS				96/01/16
-054900	       ADD 1 TO PPICT-ITEM-SIZE 				96/01/16
-055000	       ADD 1 TO NUMERIC-EDITS					96/01/15
-055100	       PERFORM SET-POINT					96/01/15
-055200	   ELSE 							96/01/15
-055300     IF THE-CHAR = "C"                                            96/01/14
-055400         MOVE "R" TO EXPECT-CHAR                                  96/01/15
-055500	       PERFORM CHECK-FOR-CR-DB-SYMBOL				96/01/15
-055600	   ELSE 							96/01/14
-055700     IF THE-CHAR = "D"                                            96/01/14
-055800         MOVE "B" TO EXPECT-CHAR                                  96/01/15
-055900	       PERFORM CHECK-FOR-CR-DB-SYMBOL				96/01/15
-056000	   ELSE 							96/01/14
-056100	       MOVE SPACE TO REPEATED-CHAR				96/01/16
-056200	       PERFORM SET-OTHER					96/01/14
-056300	   .								96/01/14
-056400									96/01/14
-056500 GET-NEXT-CHAR.							96/01/14
-056600	   IF CHAR-NBR < 40						96/01/14
-056700	       ADD 1 TO CHAR-NBR					96/01/14
-056800	       MOVE PICT-CHAR (CHAR-NBR) TO THE-CHAR			96/01/14
-056900	   ELSE 							96/01/14
-057000	       MOVE SPACE TO THE-CHAR					96/01/14
-057100	   .								96/01/14
-057200									96/01/14
-057300 SET-LETTER-X.							96/01/14
-057400	   MOVE LETTER-X-EVENT TO THE-NEXT-EVENT			96/01/14
-057500	   .								96/01/14
-057600									96/01/14
-057700 SET-DIGIT-9.							96/01/14
-057800	   MOVE DIGIT-9-EVENT TO THE-NEXT-EVENT 			96/01/14
-057900	   .								96/01/14
-058000									96/01/14
-058100 SET-LEFT-PAR.							96/01/14
-058200	   MOVE LEFT-PAR-EVENT TO THE-NEXT-EVENT			96/01/14
-058300	   .								96/01/14
-058400									96/01/14
-058500 SET-AT-END.							96/01/14
-058600	   MOVE AT-END-EVENT TO THE-NEXT-EVENT				96/01/14
-058700	   .								96/01/14
-058800									96/01/14
-058900 SET-LETTER-S.							96/01/14
-059000	   MOVE LETTER-S-EVENT TO THE-NEXT-EVENT			96/01/14
-059100	   .								96/01/14
-059200									96/01/14
-059300 SET-LETTER-V.							96/01/14
-059400	   MOVE LETTER-V-EVENT TO THE-NEXT-EVENT			96/01/14
-059500	   .								96/01/14
-059600									96/01/14
-059700 SET-LETTER-B.							96/01/14
-059800	   MOVE LETTER-B-EVENT TO THE-NEXT-EVENT			96/01/14
-059900	   .								96/01/14
-060000									96/01/14
-060100 SET-LETTER-A.							96/01/14
-060200	   MOVE LETTER-A-EVENT TO THE-NEXT-EVENT			96/01/14
-060300	   .								96/01/14
-060400									96/01/14
-060500 SET-LETTER-P.							96/01/14
-060600	   MOVE LETTER-P-EVENT TO THE-NEXT-EVENT			96/01/14
-060700	   .								96/01/14
-060800									96/01/14
-060900 SET-SLASH-OR-0.							96/01/14
-061000	   MOVE SLASH-OR-0-EVENT TO THE-NEXT-EVENT			96/01/14
-061100	   .								96/01/14
-061200									96/01/14
-061300 SET-LETTER-E.							96/01/14
-061400	   MOVE LETTER-E-EVENT TO THE-NEXT-EVENT			96/01/14
-061500	   .								96/01/14
-061600									96/01/14
-061700 SET-SIGN-OR-FLOATING-INSERT.					96/01/16
-061800	   ADD 1 TO PPICT-ITEM-SIZE					96/01/16
-061900	   IF THE-CHAR = REPEATED-CHAR					96/01/16
-062000	       MOVE SPACE TO PPICT-SIGNED-FLAG				96/01/16
-062100	       PERFORM SET-FLOATING-INSERT				96/01/16
-062200	   ELSE 							96/01/16
-062300	       MOVE THE-CHAR TO REPEATED-CHAR				96/01/16
-062400	       PERFORM SET-SIGNED-FLAG					96/01/16
-062500	       PERFORM SET-SIGN 					96/01/16
-062600	   .								96/01/16
-062700									96/01/16
-062800 SET-FLOATING-INSERT.						96/01/16
-062900	   MOVE FLOATING-INSERT-EVENT TO THE-EXCEPTION-EVENT		96/01/16
-063000     MOVE        "YES"          TO EXCEPTION-RAISED               96/01/16
-063100	   .								96/01/16
-063200									96/01/16
-063300 SET-SIGN.							96/01/14
-063400	   MOVE SIGN-EVENT TO THE-NEXT-EVENT				96/01/14
-063500	   .								96/01/14
-063600									96/01/14
-063700 SET-EDIT-OR-FLOATING-INSERT.					96/01/16
-063800	   ADD 1 TO PPICT-ITEM-SIZE					96/01/16
-063900	   ADD 1 TO NUMERIC-EDITS					96/01/16
-064000	   IF THE-CHAR = REPEATED-CHAR					96/01/16
-064100	       PERFORM SET-FLOATING-INSERT				96/01/16
-064200	   ELSE 							96/01/16
-064300	       MOVE THE-CHAR TO REPEATED-CHAR				96/01/16
-064400	       PERFORM SET-EDIT-SYMBOL					96/01/16
-064500	   .								96/01/16
-064600									96/01/16
-064700 SET-EDIT-SYMBOL. 						96/01/14
-064800	   MOVE EDIT-SYMBOL-EVENT TO THE-NEXT-EVENT			96/01/14
-064900	   .								96/01/14
-065000									96/01/14
-065100 SET-POINT.							96/01/15
-065200	   MOVE POINT-EVENT TO THE-NEXT-EVENT				96/01/15
-065300	   .								96/01/15
-065400									96/01/15
-065500 CHECK-FOR-CR-DB-SYMBOL.						96/01/15
-065600	   PERFORM SET-SIGNED-FLAG					96/01/16
-065700	   MOVE SPACE TO REPEATED-CHAR					96/01/16
-065800	   PERFORM GET-NEXT-CHAR					96/01/15
-065900	   IF THE-CHAR = EXPECT-CHAR					96/01/15
-066000	       ADD 2 TO PPICT-ITEM-SIZE 				96/01/16
-066100	       ADD 1 TO NUMERIC-EDITS					96/01/15
-066200	       PERFORM SET-EDIT-SYMBOL					96/01/15
-066300	   ELSE 							96/01/15
-066400	       PERFORM SET-OTHER					96/01/15
-066500	   .								96/01/15
-066600									96/01/15
-066700 SET-OTHER.							96/01/14
-066800	   MOVE OTHER-EVENT TO THE-NEXT-EVENT				96/01/14
-066900	   .								96/01/14
-067000									96/01/14
-067100 COUNT-DIGITS.							96/01/16
-067200	   IF PPICT-DIGIT-FLAG = SPACES 				96/01/16
-067300	       MOVE ZEROES TO PPICT-DIGITS				96/01/16
-067400	   .								96/01/16
-067500	   IF PPICT-DIGITS < 98 					96/01/16
-067600	       ADD 1 TO PPICT-DIGITS					96/01/16
-067700	       IF PPICT-EXTERNAL-FLOAT					96/01/16
-067800	       OR PPICT-DECIMAL-FLAG = SPACES				96/01/16
-067900		   NEXT SENTENCE					96/01/16
-068000	       ELSE							96/01/16
-068100		   ADD 1 TO PPICT-DECIMALS				96/01/16
-068200	   .								96/01/16
-068300									96/01/16
-068400 SET-SIGNED-FLAG. 						96/01/16
-068500	   IF PPICT-SIGNED-FLAG = SPACE 				96/01/16
-068600	       MOVE THE-CHAR TO PPICT-SIGNED-FLAG			96/01/16
-068700	   .								96/01/16
-068800									96/01/16
-068900*********************    GET REPETITIONS	  **********************96/01/14
-069000									96/01/14
-069100 GET-REPETITIONS. 						96/01/14
-069200	   MOVE ZERO TO THE-CHAR					96/01/14
-069300	   MOVE ZERO TO THE-NUMBER					96/01/14
-069400	   PERFORM GET-THE-NUMBER					96/01/14
-069500	     UNTIL THE-CHAR NOT NUMERIC 				96/01/14
-069600									96/01/14
-069700     IF THE-CHAR NOT = ")"                                        96/01/14
-069800	       PERFORM SIGNAL-RIGHT-PAR-MISSING 			96/01/14
-069900	   ELSE 							96/01/16
-070000	   IF REPEATED-CHAR = SPACE					96/01/16
-070100	       PERFORM SIGNAL-INVALID-TO-REPEAT 			96/01/16
-070200	   ELSE 							96/01/16
-070300	       PERFORM CHECK-FOR-FLOATING-INSERT			96/01/16
-070400	       SUBTRACT 1 FROM THE-NUMBER				96/01/16
-070500	       COMPUTE PPICT-ITEM-SIZE = PPICT-ITEM-SIZE + THE-NUMBER	96/01/16
-070600	       IF PPICT-DIGIT-FLAG NOT = SPACES 			96/01/16
-070700		   PERFORM COUNT-DIGITS  THE-NUMBER TIMES		96/01/16
-070800	   .								96/01/14
-070900									96/01/14
-071000 GET-THE-NUMBER.							96/01/14
-071100	   COMPUTE THE-NUMBER = THE-NUMBER * 10 + THE-DIGIT		96/01/14
-071200	   PERFORM GET-NEXT-CHAR					96/01/14
-071300	   .								96/01/14
-071400									96/01/14
-071500 SIGNAL-RIGHT-PAR-MISSING.					96/01/14
-071600	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-071700         MOVE "01Right Par. Missing" TO PPICT-ERROR-MESSAGE       96/01/16
-071800	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-071900	   .								96/01/14
-072000									96/01/14
-072100 SIGNAL-INVALID-TO-REPEAT.					96/01/16
-072200	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-072300         MOVE "01Invalid to Repeat" TO PPICT-ERROR-MESSAGE        96/01/16
-072400	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-072500	   .								96/01/16
-072600									96/01/16
-072700 CHECK-FOR-FLOATING-INSERT.					96/01/16
-072800     IF REPEATED-CHAR = "+" OR "-"                                96/01/16
-072900	       MOVE SPACE TO PPICT-SIGNED-FLAG				96/01/16
-073000	       PERFORM SET-FLOATING-INSERT				96/01/16
-073100	   ELSE 							96/01/16
-073200	   IF REPEATED-CHAR = THE-CURRENCY-SYMBOL			96/01/16
-073300	       PERFORM SET-FLOATING-INSERT				96/01/16
-073400	   .								96/01/16
-073500									96/01/16
-073600********************    SIGNAL ERROR FOUND    ********************96/01/14
-073700									96/01/14
-073800 SIGNAL-ERROR-FOUND.						96/01/14
-073900	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-074000         MOVE "01Error in Picture" TO PPICT-ERROR-MESSAGE         96/01/16
-074100	   .								96/01/14
-074200									96/01/14
-074300******************    SIGNAL FLOATING ERROR    *******************96/01/14
-074400									96/01/14
-074500 SIGNAL-FLOATING-ERROR.						96/01/14
-074600	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-074700         MOVE "01Floating Format Error" TO PPICT-ERROR-MESSAGE    96/01/16
-074800	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-074900	   .								96/01/14
-075000									96/01/14
-075100******************    SIGNAL INVALID SYMBOL    *******************96/01/14
-075200									96/01/14
-075300 SIGNAL-INVALID-SYMBOL.						96/01/14
-075400	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-075500         MOVE "01Invalid Symbol in Picture" TO PPICT-ERROR-MESSAGE96/01/16
-075600	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-075700	   .								96/01/14
-075800									96/01/14
-075900********************    SIGNAL NO PICTURE    *********************96/01/14
-076000									96/01/14
-076100 SIGNAL-NO-PICTURE.						96/01/14
-076200	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-076300         MOVE "01No Picture Found" TO PPICT-ERROR-MESSAGE         96/01/16
-076400	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-076500	   .								96/01/14
-076600									96/01/14
-076700******************    SIGNAL NOT ALPHABETIC    *******************96/01/14
-076800									96/01/14
-076900 SIGNAL-NOT-ALPHABETIC.						96/01/14
-077000	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-077100         MOVE "01Not Alphabetic" TO PPICT-ERROR-MESSAGE           96/01/16
-077200	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-077300	   .								96/01/14
-077400									96/01/14
-077500*****************    SIGNAL NOT ALPHANUMERIC    ******************96/01/14
-077600									96/01/14
-077700 SIGNAL-NOT-ALPHANUMERIC. 					96/01/14
-077800	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-077900         MOVE "01Not Alphanumeric" TO PPICT-ERROR-MESSAGE         96/01/16
-078000	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-078100	   .								96/01/14
-078200									96/01/14
-078300********************    SIGNAL NOT EDITED    *********************96/01/14
-078400									96/01/14
-078500 SIGNAL-NOT-EDITED.						96/01/14
-078600	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-078700         MOVE "01Not Edited" TO PPICT-ERROR-MESSAGE               96/01/16
-078800	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-078900	   .								96/01/14
-079000									96/01/14
-079100*******************    SIGNAL NOT FLOATING    ********************96/01/14
-079200									96/01/14
-079300 SIGNAL-NOT-FLOATING.						96/01/14
-079400	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-079500         MOVE "01Not Floating" TO PPICT-ERROR-MESSAGE             96/01/16
-079600	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-079700	   .								96/01/14
-079800									96/01/14
-079900********************    SIGNAL NOT NUMBER    *********************96/01/14
-080000									96/01/14
-080100 SIGNAL-NOT-NUMBER.						96/01/14
-080200	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-080300         MOVE "01Not Number" TO PPICT-ERROR-MESSAGE               96/01/16
-080400	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-080500	   .								96/01/14
-080600									96/01/14
-080700********************    SIGNAL NOT NUMERIC    ********************96/01/14
-080800									96/01/14
-080900 SIGNAL-NOT-NUMERIC.						96/01/14
-081000	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-081100         MOVE "01Not Numeric" TO PPICT-ERROR-MESSAGE              96/01/16
-081200	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-081300	   .								96/01/14
-081400									96/01/14
-081500*****************    SIGNAL NOTHING TO REPEAT    *****************96/01/14
-081600									96/01/14
-081700 SIGNAL-NOTHING-TO-REPEAT.					96/01/14
-081800	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-081900         MOVE "01Nothing to Repeat" TO PPICT-ERROR-MESSAGE        96/01/16
-082000	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-082100	   .								96/01/14
-082200									96/01/14
-082300******************    SIGNAL S MUST BE FIRST    ******************96/01/14
-082400									96/01/14
-082500 SIGNAL-S-MUST-BE-FIRST.						96/01/14
-082600	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-082700         MOVE "01'S' Must be First" TO PPICT-ERROR-MESSAGE        96/01/16
-082800	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-082900	   .								96/01/14
-083000									96/01/14
-083100*************************    STORE AE    *************************96/01/14
-083200									96/01/14
-083300 STORE-AE.							96/01/14
-083400     MOVE "E" TO PPICT-ITEM-TYPE                                  96/01/14
-083500	   PERFORM CHECK-SIZE						96/01/15
-083600	   .								96/01/14
-083700									96/01/14
-083800**********************	STORE AE OR NE	  **********************96/01/14
-083900									96/01/14
-084000 STORE-AE-OR-NE.							96/01/14
-084100	   IF NUMERIC-EDITS > ZERO					96/01/14
-084200         MOVE "N" TO PPICT-ITEM-TYPE                              96/01/14
-084300	   ELSE 							96/01/14
-084400         MOVE "E" TO PPICT-ITEM-TYPE                              96/01/14
-084500	   .								96/01/14
-084600	   PERFORM CHECK-SIZE						96/01/15
-084700	   .								96/01/15
-084800									96/01/15
-084900*************************    STORE AL    *************************96/01/14
-085000									96/01/14
-085100 STORE-AL.							96/01/14
-085200     MOVE "A" TO PPICT-ITEM-TYPE                                  96/01/14
-085300	   PERFORM CHECK-SIZE						96/01/15
-085400	   .								96/01/14
-085500									96/01/14
-085600 CHECK-SIZE.							96/01/15
-085700	   IF PPICT-ITEM-SIZE < 1					96/01/16
-085800	       PERFORM SIGNAL-INVALID-SIZE				96/01/15
-085900	       MOVE 1 TO PPICT-ITEM-SIZE				96/01/16
-086000	   ELSE 							96/01/16
-086100	   IF PPICT-DIGIT-FLAG > SPACES 				96/01/16
-086200	   AND PPICT-DIGITS > 18					96/01/16
-086300	       PERFORM SIGNAL-TOO-MANY-DIGITS				96/01/16
-086400	       MOVE 18 TO PPICT-ITEM-SIZE				96/01/16
-086500	   .								96/01/15
-086600									96/01/15
-086700 SIGNAL-INVALID-SIZE.						96/01/15
-086800	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-086900         MOVE "01Invalid Size" TO PPICT-ERROR-MESSAGE             96/01/16
-087000	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-087100	   .								96/01/15
-087200									96/01/15
-087300 SIGNAL-TOO-MANY-DIGITS.						96/01/16
-087400	   IF PPICT-ERROR-CODE = ZEROES 				96/01/16
-087500         MOVE "01Too Many Digits" TO PPICT-ERROR-MESSAGE          96/01/16
-087600	       PERFORM SIGNAL-ERROR-FOUND				96/01/16
-087700	   .								96/01/16
-087800									96/01/16
-087900**********************	STORE AL OR AE	  **********************96/01/14
-088000									96/01/14
-088100 STORE-AL-OR-AE.							96/01/14
-088200	   IF NUMERIC-EDITS > ZERO					96/01/15
-088300         MOVE "E" TO PPICT-ITEM-TYPE                              96/01/14
-088400	   ELSE 							96/01/14
-088500         MOVE "A" TO PPICT-ITEM-TYPE                              96/01/14
-088600	   .								96/01/14
-088700	   PERFORM CHECK-SIZE						96/01/15
-088800	   .								96/01/15
-088900									96/01/15
-089000*******************    STORE AL OR AE OR NE    *******************96/01/14
-089100									96/01/14
-089200 STORE-AL-OR-AE-OR-NE.						96/01/14
-089300	   IF NUMERIC-EDITS > ZERO					96/01/14
-089400         MOVE "N" TO PPICT-ITEM-TYPE                              96/01/14
-089500	   ELSE 							96/01/14
-089600	   IF ALPHANUMERIC-EDITS > ZERO 				96/01/14
-089700         MOVE "E" TO PPICT-ITEM-TYPE                              96/01/14
-089800	   ELSE 							96/01/14
-089900         MOVE "A" TO PPICT-ITEM-TYPE                              96/01/14
-090000	   .								96/01/14
-090100	   PERFORM CHECK-SIZE						96/01/15
-090200	   .								96/01/15
-090300									96/01/15
-090400**********************	STORE AN OR AE	  **********************96/01/14
-090500									96/01/14
-090600 STORE-AN-OR-AE.							96/01/14
-090700	   IF ALPHANUMERIC-EDITS > ZERO 				96/01/14
-090800         MOVE "E" TO PPICT-ITEM-TYPE                              96/01/14
-090900	   ELSE 							96/01/14
-091000         MOVE "X" TO PPICT-ITEM-TYPE                              96/01/14
-091100	   .								96/01/14
-091200	   PERFORM CHECK-SIZE						96/01/15
-091300	   .								96/01/15
-091400									96/01/14
-091500*************************    STORE FL    *************************96/01/14
-091600									96/01/14
-091700 STORE-FL.							96/01/14
-091800     MOVE "F" TO PPICT-ITEM-TYPE                                  96/01/14
-091900	   PERFORM CHECK-SIZE						96/01/15
-092000	   .								96/01/14
-092100									96/01/14
-092200*************************    STORE NE    *************************96/01/14
-092300									96/01/14
-092400 STORE-NE.							96/01/14
-092500     MOVE "N" TO PPICT-ITEM-TYPE                                  96/01/14
-092600	   PERFORM CHECK-SIZE						96/01/15
-092700	   .								96/01/14
-092800									96/01/14
-092900*************************    STORE NU    *************************96/01/14
-093000									96/01/14
-093100 STORE-NU.							96/01/14
-093200     MOVE "9" TO PPICT-ITEM-TYPE                                  96/01/14
-093300	   PERFORM CHECK-SIZE						96/01/15
-093400	   .								96/01/15
-093500									96/01/14
-093600**********************	STORE NU OR NE	  **********************96/01/14
-093700									96/01/14
-093800 STORE-NU-OR-NE.							96/01/14
-093900	   IF NUMERIC-EDITS > ZERO					96/01/14
-094000         MOVE "N" TO PPICT-ITEM-TYPE                              96/01/14
-094100	   ELSE 							96/01/14
-094200         MOVE "9" TO PPICT-ITEM-TYPE                              96/01/14
-094300	   .								96/01/14
-094400	   PERFORM CHECK-SIZE						96/01/15
-094500	   .								96/01/15
-094600									96/04/03
-094700*********************   GET EXTERNAL EVENT   *********************96/04/03
-094800									96/04/03
-094900 GET-EXTERNAL-EVENT.						96/04/03
-095000	   EXIT 							96/04/03
-095100	   .								96/04/03
-095200									96/04/03
-095300*******************   INITIALISE THE PROGRAM   *******************96/04/03
-095400									96/04/03
-095500 INITIALISE-THE-PROGRAM.						96/04/03
-095600	   EXIT 							96/04/03
-095700	   .								96/04/03
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.                                         POS00059
+000200 PROGRAM-ID.    PPICT.                                            96/01/14
+000300                                                                  96/01/08
+000400 AUTHOR.        LEIF SVALGAARD.                                   96/01/08
+000500 DATE-WRITTEN.  96/01/14                                          96/01/14
+000600     -REVISED:  96/04/03.                                         96/04/03
+000601     -REVISED:  97/02/18.                                         97/02/18
+000700                                                                  96/01/08
+000800 ENVIRONMENT DIVISION.                                            96/01/08
+000900                                                                  96/01/08
+001000 CONFIGURATION SECTION.                                           96/01/08
+001100 SOURCE-COMPUTER. PORTABLE.                                       96/01/08
+001200 OBJECT-COMPUTER. PORTABLE.                                       96/01/08
+001210                                                                  97/05/20
+001220 INPUT-OUTPUT SECTION.                                            97/05/20
+001230 FILE-CONTROL.                                                    97/05/20
+001240     SELECT PPICT-AUDIT-TRAIL  ASSIGN TO "PPICTAUD"                97/05/20
+001250         ORGANIZATION IS LINE SEQUENTIAL                          97/05/20
+001260         FILE STATUS IS AUDIT-TRAIL-STATUS.                       97/05/20
+001300                                                                  96/01/08
+001400 DATA DIVISION.                                                   96/01/08
+001410                                                                  97/05/20
+001420 FILE SECTION.                                                    97/05/20
+001430                                                                  97/05/20
+001440 FD  PPICT-AUDIT-TRAIL                                            97/05/20
+001450     RECORDING MODE IS F.                                         97/05/20
+001460 01  PPICT-AUDIT-RECORD.                                          97/05/20
+001470     02  AUD-PICTURE             PIC X(50).                       97/05/20
+001480     02  FILLER                  PIC X      VALUE SPACE.          97/05/20
+001490     02  AUD-ITEM-TYPE           PIC X.                           97/05/20
+001500     02  FILLER                  PIC X      VALUE SPACE.          97/05/20
+001510     02  AUD-ITEM-SIZE           PIC ZZZ9.                        97/05/20
+001520     02  FILLER                  PIC X      VALUE SPACE.          97/05/20
+001530     02  AUD-DIGITS              PIC ZZZ9.                        97/05/20
+001540     02  FILLER                  PIC X      VALUE SPACE.          97/05/20
+001550     02  AUD-DECIMALS            PIC ZZZ9.                        97/05/20
+001560     02  FILLER                  PIC X      VALUE SPACE.          97/05/20
+001570     02  AUD-ERROR-CODE          PIC X(02).                       97/05/20
+001580     02  FILLER                  PIC X      VALUE SPACE.          97/05/20
+001590     02  AUD-ERROR-TEXT          PIC X(28).                       97/05/20
+001600     02  FILLER                  PIC X      VALUE SPACE.          97/05/20
+001610     02  AUD-DATE                PIC 9(06).                       97/05/20
+001620     02  FILLER                  PIC X      VALUE SPACE.          97/05/20
+001630     02  AUD-TIME                PIC 9(08).                       97/05/20
+001640                                                                  96/01/08
+001650 WORKING-STORAGE SECTION.                                         96/01/08
+001660                                                                  96/01/08
+001800 01  BEGIN-DYNAMIC-STORAGE       PIC X(4)   VALUE "<ETK".         96/01/08
+001900                                                                  96/01/08
+002000 01  SYMBOL-HANDLING.                                             96/01/14
+002100     02  THE-NUMBER              PIC S9(9)  COMP.                 96/01/14
+002200     02  NUMERIC-EDITS           PIC S9(3)  COMP.                 96/01/15
+002300     02  ALPHANUMERIC-EDITS      PIC S9(3)  COMP.                 96/01/14
+002400     02  CHAR-NBR                PIC S9(3)  COMP.                 96/01/14
+002500     02  EXPECT-CHAR             PIC X.                           96/01/15
+002600     02  REPEATED-CHAR           PIC X.                           96/01/16
+002700     02  THE-CHAR.                                                96/01/15
+002800         03  THE-DIGIT           PIC 9.                           96/01/14
+002900     02  THE-DECIMAL-POINT       PIC X.                           96/01/16
+003000     02  THE-COMMA-SYMBOL        PIC X.                           96/01/16
+003100     02  THE-CURRENCY-SYMBOL     PIC X.                           96/01/16
+003110     02  GEN-POSN                PIC S9(4)  COMP.                 97/05/20
+003120     02  GEN-INTEGER-DIGITS      PIC S9(4)  COMP.                 97/05/20
+003122     02  MIN-EDITED-LENGTH       PIC S9(4)  COMP.                 97/08/09
+003130                                                                  97/05/20
+003140 01  AUDIT-TRAIL-HANDLING        PIC X      VALUE "N".            97/05/20
+003150     88  AUDIT-FILE-OPENED          VALUE "Y".                    97/05/20
+003160 01  AUDIT-TRAIL-STATUS          PIC X(02)  VALUE SPACES.          97/05/20
+003170     88  AUDIT-TRAIL-NOT-FOUND      VALUE "35".                    97/05/20
+003200                                                                  96/01/14
+003300*DIALOG MANAGER.							96/01/08
+003400 COPY PPICTD.                                                     96/01/14
+040300                                                                  96/01/08
+040400******************    INITIALIZE THE PROGRAM    ******************96/01/08
+040500                                                                  96/01/08
+040600 INITIALIZE-THE-PROGRAM.                                          96/01/08
+040700     IF PPICT-CURRENCY-SYMBOL > SPACE                             96/01/15
+040800         MOVE PPICT-CURRENCY-SYMBOL TO THE-CURRENCY-SYMBOL        96/01/15
+040900     ELSE                                                         96/01/15
+041000         MOVE          "$"          TO THE-CURRENCY-SYMBOL        96/01/15
+041100     .                                                            96/01/15
+041200     IF PPICT-DECIMAL-POINT = ","                                 96/01/16
+041300         MOVE "," TO THE-DECIMAL-POINT                            96/01/16
+041400         MOVE "." TO THE-COMMA-SYMBOL                             96/01/16
+041500     ELSE                                                         96/01/16
+041600         MOVE "." TO THE-DECIMAL-POINT                            96/01/16
+041700         MOVE "," TO THE-COMMA-SYMBOL                             96/01/16
+041800     .                                                            96/01/16
+041900     MOVE "00" TO PPICT-ERROR-MESSAGE                             96/01/16
+042000     PERFORM SET-OK                                               96/01/08
+042100     .                                                            96/01/08
+042200                                                                  96/01/08
+042300 SET-OK.                                                          96/01/08
+042400     MOVE OK-EVENT TO THE-NEXT-EVENT                              96/01/08
+042500     .                                                            96/01/08
+042600                                                                  96/01/08
+042700*******************    TERMINATE THE PROGRAM    ******************96/01/08
+042800                                                                  96/01/08
+042900 TERMINATE-THE-PROGRAM.                                           96/01/08
+043000     MOVE TERMINATE-EVENT TO THE-NEXT-EVENT                       96/01/08
+043100     .                                                            96/01/08
+043200                                                                  96/01/14
+043300******************    EXECUTE THE OPERATION    *******************96/01/14
+043400                                                                  96/01/14
+043500 EXECUTE-THE-OPERATION.                                           96/01/14
+043600     IF PPICT-OPERATION = "P"                                     96/04/03
+043700         MOVE  SPACE  TO PPICT-FEEDBACK                           96/04/03
+043800         PERFORM SET-PICTURE                                      96/01/14
+043810     ELSE                                                         97/05/20
+043820     IF PPICT-OPERATION = "G"                                     97/05/20
+043830         MOVE  SPACE  TO PPICT-FEEDBACK                           97/05/20
+043840         PERFORM SET-GENERATE                                     97/05/20
+043850     ELSE                                                         97/05/20
+043860     IF PPICT-OPERATION = "T"                                     97/05/20
+043870         MOVE  SPACE  TO PPICT-FEEDBACK                           97/05/20
+043880         PERFORM SET-TERMINATE                                    97/05/20
+043900     ELSE                                                         96/01/14
+044000         MOVE "OPERR" TO PPICT-FEEDBACK                           96/04/03
+044100         PERFORM SET-ERROR                                        96/01/14
+044200     .                                                            96/01/14
+044300                                                                  96/01/14
+044400 SET-PICTURE.                                                     96/01/14
+044500     MOVE PICTURE-EVENT TO THE-NEXT-EVENT                         96/01/14
+044600     .                                                            96/01/14
+044610                                                                  97/05/20
+044620 SET-GENERATE.                                                    97/05/20
+044630     MOVE GENERATE-EVENT TO THE-NEXT-EVENT                        97/05/20
+044640     .                                                            97/05/20
+044650                                                                  97/05/20
+044660 SET-TERMINATE.                                                   97/05/20
+044670     MOVE TERMINATE-EVENT TO THE-NEXT-EVENT                       97/05/20
+044680     .                                                            97/05/20
+044700                                                                  96/01/14
+044800 SET-ERROR.                                                       96/01/14
+044900     MOVE ERROR-EVENT TO THE-NEXT-EVENT                           96/01/14
+045000     .                                                            96/01/14
+045100                                                                  96/01/14
+045200*******************    INIT PICTURE PARSING    *******************96/01/14
+045300                                                                  96/01/14
+045400 INIT-PICTURE-PARSING.                                            96/01/14
+045500     MOVE ZEROS TO CHAR-NBR                                       96/01/14
+045600     MOVE SPACE TO PICT-CHAR (50)                                 97/02/18
+045700                                                                  96/01/14
+045800     MOVE ZEROES TO PPICT-ITEM-SIZE                               96/01/16
+045900                    NUMERIC-EDITS                                 96/01/14
+046000                    ALPHANUMERIC-EDITS                            96/01/14
+046100                                                                  96/01/16
+046200     MOVE SPACES TO PPICT-ITEM-FLAGS                              96/01/16
+046300     MOVE  "?"   TO PPICT-ITEM-TYPE                               96/01/16
+046310     MOVE "NO" TO EXCEPTION-RAISED                                97/02/18
+046320     MOVE SPACES TO PICTURE-KIND-SEEN                             97/02/18
+046330     MOVE OK-EVENT TO THE-NEXT-EVENT                              97/02/18
+046400     .                                                            96/01/14
+046500                                                                  96/01/14
+046600*********************    GET NEXT SYMBOL	  **********************96/01/14
+046700                                                                  96/01/14
+046800 GET-NEXT-SYMBOL.                                                 96/01/14
+046900     PERFORM GET-NEXT-CHAR                                        96/01/14
+047000     IF THE-CHAR = "X"                                            96/01/14
+047100         MOVE THE-CHAR TO REPEATED-CHAR                           96/01/16
+047200         ADD 1 TO PPICT-ITEM-SIZE                                 96/01/16
+047300         PERFORM SET-LETTER-X                                     96/01/14
+047400     ELSE                                                         96/01/14
+047500     IF THE-CHAR = "9"                                            96/01/14
+047600         MOVE THE-CHAR TO REPEATED-CHAR                           96/01/16
+047700         ADD 1 TO PPICT-ITEM-SIZE                                 96/01/16
+047800         PERFORM SET-DIGIT-9                                      96/01/14
+047900         PERFORM COUNT-DIGITS                                     96/01/16
+048000         MOVE THE-CHAR TO REPEATED-CHAR                           96/01/16
+048100     ELSE                                                         96/01/14
+048200     IF THE-CHAR = "("                                            96/01/14
+048300         PERFORM SET-LEFT-PAR                                     96/01/14
+048400     ELSE                                                         96/01/14
+048500     IF THE-CHAR = SPACE                                          96/01/14
+048600         PERFORM SET-AT-END                                       96/01/14
+048700     ELSE                                                         96/01/14
+048800     IF THE-CHAR = "S"                                            96/01/14
+048900         MOVE SPACE TO REPEATED-CHAR                              96/01/16
+049000         PERFORM SET-SIGNED-FLAG                                  96/01/16
+049100         PERFORM SET-LETTER-S                                     96/01/14
+049200     ELSE                                                         96/01/14
+049300     IF THE-CHAR = "V"                                            96/01/14
+049400         MOVE SPACE  TO REPEATED-CHAR                             96/01/16
+049500         MOVE ZEROES TO PPICT-DECIMALS                            96/01/16
+049600         PERFORM SET-LETTER-V                                     96/01/14
+049700     ELSE                                                         96/01/14
+049800     IF THE-CHAR = "B"                                            96/01/14
+049900         MOVE THE-CHAR TO REPEATED-CHAR                           96/01/16
+050000         ADD 1 TO PPICT-ITEM-SIZE                                 96/01/16
+050100         ADD 1 TO ALPHANUMERIC-EDITS                              96/01/14
+050200         PERFORM SET-LETTER-B                                     96/01/14
+050300     ELSE                                                         96/01/14
+050400     IF THE-CHAR = "A"                                            96/01/14
+050500         MOVE THE-CHAR TO REPEATED-CHAR                           96/01/16
+050600         ADD 1 TO PPICT-ITEM-SIZE                                 96/01/16
+050700         PERFORM SET-LETTER-A                                     96/01/14
+050800     ELSE                                                         96/01/14
+050900     IF THE-CHAR = "P"                                            96/01/14
+051000         MOVE THE-CHAR TO REPEATED-CHAR                           96/01/16
+051100         PERFORM SET-LETTER-P                                     96/01/14
+051200         PERFORM COUNT-DIGITS                                     96/01/16
+051300     ELSE                                                         96/01/14
+051400     IF THE-CHAR = "/" OR "0"                                     96/01/14
+051500         MOVE THE-CHAR TO REPEATED-CHAR                           96/01/16
+051600         ADD 1 TO PPICT-ITEM-SIZE                                 96/01/16
+051700         ADD 1 TO NUMERIC-EDITS                                   96/01/14
+051800         ADD 1 TO ALPHANUMERIC-EDITS                              96/01/14
+051900         PERFORM SET-SLASH-OR-0                                   96/01/14
+052000     ELSE                                                         96/01/14
+052100     IF THE-CHAR = "E"                                            96/01/14
+052200         MOVE SPACE TO REPEATED-CHAR                              96/01/16
+052300         MOVE "F" TO PPICT-ITEM-TYPE                              96/01/16
+052400         ADD 1 TO PPICT-ITEM-SIZE                                 96/01/16
+052500         PERFORM SET-LETTER-E                                     96/01/14
+052600     ELSE                                                         96/01/14
+052700     IF THE-CHAR = "+" OR "-"                                     96/01/15
+052800         PERFORM SET-SIGN-OR-FLOATING-INSERT                      96/01/16
+052900     ELSE                                                         96/01/14
+053000     IF THE-CHAR = THE-CURRENCY-SYMBOL                            96/01/16
+053100         PERFORM SET-EDIT-OR-FLOATING-INSERT                      96/01/16
+053200     ELSE                                                         96/01/14
+053300     IF THE-CHAR = "Z" OR "*"                                     96/01/16
+053400         MOVE THE-CHAR TO REPEATED-CHAR                           96/01/16
+053500         ADD 1 TO PPICT-ITEM-SIZE                                 96/01/16
+053600         ADD 1 TO NUMERIC-EDITS                                   96/01/16
+053700         PERFORM SET-EDIT-SYMBOL                                  96/01/16
+053800         PERFORM COUNT-DIGITS                                     96/01/16
+053900     ELSE                                                         96/01/16
+054000     IF THE-CHAR = THE-COMMA-SYMBOL                               96/01/16
+054100         MOVE THE-CHAR TO REPEATED-CHAR                           96/01/16
+054200         ADD 1 TO PPICT-ITEM-SIZE                                 96/01/16
+054300         ADD 1 TO NUMERIC-EDITS                                   96/01/16
+054400         PERFORM SET-EDIT-SYMBOL                                  96/01/16
+054500     ELSE                                                         96/01/16
+054600     IF THE-CHAR = THE-DECIMAL-POINT                              96/01/16
+054700         MOVE SPACE  TO REPEATED-CHAR                             96/01/16
+054800         MOVE ZEROES TO PPICT-DECIMALS                            96/01/16
+054900         ADD 1 TO PPICT-ITEM-SIZE                                 96/01/16
+055000         ADD 1 TO NUMERIC-EDITS                                   96/01/15
+055100         PERFORM SET-POINT                                        96/01/15
+055200     ELSE                                                         96/01/15
+055300     IF THE-CHAR = "C"                                            96/01/14
+055400         MOVE "R" TO EXPECT-CHAR                                  96/01/15
+055500         PERFORM CHECK-FOR-CR-DB-SYMBOL                           96/01/15
+055600     ELSE                                                         96/01/14
+055700     IF THE-CHAR = "D"                                            96/01/14
+055800         MOVE "B" TO EXPECT-CHAR                                  96/01/15
+055900         PERFORM CHECK-FOR-CR-DB-SYMBOL                           96/01/15
+056000     ELSE                                                         96/01/14
+056010     IF THE-CHAR = "%"                                            97/05/20
+056020         MOVE THE-CHAR TO REPEATED-CHAR                           97/05/20
+056030         ADD 1 TO PPICT-ITEM-SIZE                                 97/05/20
+056040         ADD 1 TO NUMERIC-EDITS                                   97/05/20
+056050         PERFORM SET-PERCENT                                      97/05/20
+056060     ELSE                                                         97/05/20
+056070     IF THE-CHAR = "N"                                            97/05/20
+056080         MOVE THE-CHAR TO REPEATED-CHAR                           97/05/20
+056090         ADD 1 TO PPICT-ITEM-SIZE                                 97/05/20
+056100         PERFORM SET-NATIONAL                                     97/05/20
+056110     ELSE                                                         97/05/20
+056120         MOVE SPACE TO REPEATED-CHAR                              96/01/16
+056130         PERFORM SET-OTHER                                        96/01/14
+056300     .                                                            96/01/14
+056400                                                                  96/01/14
+056500 GET-NEXT-CHAR.                                                   96/01/14
+056600     IF CHAR-NBR < 50                                             97/02/18
+056700         ADD 1 TO CHAR-NBR                                        96/01/14
+056800         MOVE PICT-CHAR (CHAR-NBR) TO THE-CHAR                    96/01/14
+056900     ELSE                                                         96/01/14
+057000         MOVE SPACE TO THE-CHAR                                   96/01/14
+057010         IF PPICT-SOURCE-LENGTH > 50                              97/02/18
+057020             PERFORM SIGNAL-PICTURE-TOO-LONG                      97/02/18
+057100     .                                                            96/01/14
+057200                                                                  96/01/14
+057300 SET-LETTER-X.                                                    96/01/14
+057400     MOVE LETTER-X-EVENT TO THE-NEXT-EVENT                        96/01/14
+057500     .                                                            96/01/14
+057600                                                                  96/01/14
+057700 SET-DIGIT-9.                                                     96/01/14
+057800     MOVE DIGIT-9-EVENT TO THE-NEXT-EVENT                         96/01/14
+057900     .                                                            96/01/14
+058000                                                                  96/01/14
+058100 SET-LEFT-PAR.                                                    96/01/14
+058200     MOVE LEFT-PAR-EVENT TO THE-NEXT-EVENT                        96/01/14
+058300     .                                                            96/01/14
+058400                                                                  96/01/14
+058500 SET-AT-END.                                                      96/01/14
+058600     MOVE AT-END-EVENT TO THE-NEXT-EVENT                          96/01/14
+058700     .                                                            96/01/14
+058800                                                                  96/01/14
+058900 SET-LETTER-S.                                                    96/01/14
+059000     MOVE LETTER-S-EVENT TO THE-NEXT-EVENT                        96/01/14
+059100     .                                                            96/01/14
+059200                                                                  96/01/14
+059300 SET-LETTER-V.                                                    96/01/14
+059400     MOVE LETTER-V-EVENT TO THE-NEXT-EVENT                        96/01/14
+059500     .                                                            96/01/14
+059600                                                                  96/01/14
+059700 SET-LETTER-B.                                                    96/01/14
+059800     MOVE LETTER-B-EVENT TO THE-NEXT-EVENT                        96/01/14
+059900     .                                                            96/01/14
+060000                                                                  96/01/14
+060100 SET-LETTER-A.                                                    96/01/14
+060200     MOVE LETTER-A-EVENT TO THE-NEXT-EVENT                        96/01/14
+060300     .                                                            96/01/14
+060400                                                                  96/01/14
+060500 SET-LETTER-P.                                                    96/01/14
+060600     MOVE LETTER-P-EVENT TO THE-NEXT-EVENT                        96/01/14
+060700     .                                                            96/01/14
+060800                                                                  96/01/14
+060900 SET-SLASH-OR-0.                                                  96/01/14
+061000     MOVE SLASH-OR-0-EVENT TO THE-NEXT-EVENT                      96/01/14
+061100     .                                                            96/01/14
+061200                                                                  96/01/14
+061300 SET-LETTER-E.                                                    96/01/14
+061400     MOVE LETTER-E-EVENT TO THE-NEXT-EVENT                        96/01/14
+061500     .                                                            96/01/14
+061600                                                                  96/01/14
+061700 SET-SIGN-OR-FLOATING-INSERT.                                     96/01/16
+061800     ADD 1 TO PPICT-ITEM-SIZE                                     96/01/16
+061900     IF THE-CHAR = REPEATED-CHAR                                  96/01/16
+062000         MOVE SPACE TO PPICT-SIGNED-FLAG                          96/01/16
+062100         PERFORM SET-FLOATING-INSERT                              96/01/16
+062200     ELSE                                                         96/01/16
+062300         MOVE THE-CHAR TO REPEATED-CHAR                           96/01/16
+062400         PERFORM SET-SIGNED-FLAG                                  96/01/16
+062500         PERFORM SET-SIGN                                         96/01/16
+062600     .                                                            96/01/16
+062700                                                                  96/01/16
+062800 SET-FLOATING-INSERT.                                             96/01/16
+062900     MOVE FLOATING-INSERT-EVENT TO THE-EXCEPTION-EVENT            96/01/16
+063000     MOVE        "YES"          TO EXCEPTION-RAISED               96/01/16
+063100     .                                                            96/01/16
+063200                                                                  96/01/16
+063300 SET-SIGN.                                                        96/01/14
+063400     MOVE SIGN-EVENT TO THE-NEXT-EVENT                            96/01/14
+063500     .                                                            96/01/14
+063600                                                                  96/01/14
+063700 SET-EDIT-OR-FLOATING-INSERT.                                     96/01/16
+063800     ADD 1 TO PPICT-ITEM-SIZE                                     96/01/16
+063900     ADD 1 TO NUMERIC-EDITS                                       96/01/16
+064000     IF THE-CHAR = REPEATED-CHAR                                  96/01/16
+064100         PERFORM SET-FLOATING-INSERT                              96/01/16
+064200     ELSE                                                         96/01/16
+064300         MOVE THE-CHAR TO REPEATED-CHAR                           96/01/16
+064400         PERFORM SET-EDIT-SYMBOL                                  96/01/16
+064500     .                                                            96/01/16
+064600                                                                  96/01/16
+064700 SET-EDIT-SYMBOL.                                                 96/01/14
+064800     MOVE EDIT-SYMBOL-EVENT TO THE-NEXT-EVENT                     96/01/14
+064900     .                                                            96/01/14
+065000                                                                  96/01/14
+065100 SET-POINT.                                                       96/01/15
+065200     MOVE POINT-EVENT TO THE-NEXT-EVENT                           96/01/15
+065300     .                                                            96/01/15
+065400                                                                  96/01/15
+065500 CHECK-FOR-CR-DB-SYMBOL.                                          96/01/15
+065600     PERFORM SET-SIGNED-FLAG                                      96/01/16
+065700     MOVE SPACE TO REPEATED-CHAR                                  96/01/16
+065800     PERFORM GET-NEXT-CHAR                                        96/01/15
+065900     IF THE-CHAR = EXPECT-CHAR                                    96/01/15
+066000         ADD 2 TO PPICT-ITEM-SIZE                                 96/01/16
+066100         ADD 1 TO NUMERIC-EDITS                                   96/01/15
+066200         PERFORM SET-EDIT-SYMBOL                                  96/01/15
+066300     ELSE                                                         96/01/15
+066400         PERFORM SET-OTHER                                        96/01/15
+066500     .                                                            96/01/15
+066600                                                                  96/01/15
+066610 SET-PERCENT.                                                      97/05/20
+066620     MOVE EDIT-SYMBOL-EVENT TO THE-NEXT-EVENT                      97/05/20
+066630     .                                                             97/05/20
+066640                                                                   97/05/20
+066650 SET-NATIONAL.                                                     97/05/20
+066660     MOVE NATIONAL-EVENT TO THE-NEXT-EVENT                         97/05/20
+066670     .                                                             97/05/20
+066680                                                                   97/05/20
+066700 SET-OTHER.                                                       96/01/14
+066800     MOVE OTHER-EVENT TO THE-NEXT-EVENT                           96/01/14
+066900     .                                                            96/01/14
+067000                                                                  96/01/14
+067100 COUNT-DIGITS.                                                    96/01/16
+067200     IF PPICT-DIGIT-FLAG = SPACES                                 96/01/16
+067300         MOVE ZEROES TO PPICT-DIGITS                              96/01/16
+067400     .                                                            96/01/16
+067500     IF PPICT-DIGITS < 98                                         96/01/16
+067600         ADD 1 TO PPICT-DIGITS                                    96/01/16
+067700         IF PPICT-EXTERNAL-FLOAT                                  96/01/16
+067800         OR PPICT-DECIMAL-FLAG = SPACES                           96/01/16
+067900             NEXT SENTENCE                                        96/01/16
+068000         ELSE                                                     96/01/16
+068100             ADD 1 TO PPICT-DECIMALS                              96/01/16
+068200     .                                                            96/01/16
+068300                                                                  96/01/16
+068400 SET-SIGNED-FLAG.                                                 96/01/16
+068500     IF PPICT-SIGNED-FLAG = SPACE                                 96/01/16
+068600         MOVE THE-CHAR TO PPICT-SIGNED-FLAG                       96/01/16
+068700     .                                                            96/01/16
+068800                                                                  96/01/16
+068900*********************    GET REPETITIONS	  **********************96/01/14
+069000                                                                  96/01/14
+069100 GET-REPETITIONS.                                                 96/01/14
+069200     MOVE ZERO TO THE-CHAR                                        96/01/14
+069300     MOVE ZERO TO THE-NUMBER                                      96/01/14
+069400     PERFORM GET-THE-NUMBER                                       96/01/14
+069500       UNTIL THE-CHAR NOT NUMERIC                                 96/01/14
+069600                                                                  96/01/14
+069700     IF THE-CHAR NOT = ")"                                        96/01/14
+069800         PERFORM SIGNAL-RIGHT-PAR-MISSING                         96/01/14
+069900     ELSE                                                         96/01/16
+070000     IF REPEATED-CHAR = SPACE                                     96/01/16
+070100         PERFORM SIGNAL-INVALID-TO-REPEAT                         96/01/16
+070200     ELSE                                                         96/01/16
+070300         PERFORM CHECK-FOR-FLOATING-INSERT                        96/01/16
+070400         SUBTRACT 1 FROM THE-NUMBER                               96/01/16
+070500         COMPUTE PPICT-ITEM-SIZE = PPICT-ITEM-SIZE + THE-NUMBER   96/01/16
+070600         IF PPICT-DIGIT-FLAG NOT = SPACES                         96/01/16
+070700             PERFORM COUNT-DIGITS  THE-NUMBER TIMES               96/01/16
+070800     .                                                            96/01/14
+070900                                                                  96/01/14
+071000 GET-THE-NUMBER.                                                  96/01/14
+071100     COMPUTE THE-NUMBER = THE-NUMBER * 10 + THE-DIGIT             96/01/14
+071200     PERFORM GET-NEXT-CHAR                                        96/01/14
+071300     .                                                            96/01/14
+071400                                                                  96/01/14
+071500 SIGNAL-RIGHT-PAR-MISSING.                                        96/01/14
+071600     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+071700         MOVE "02Right Par. Missing" TO PPICT-ERROR-MESSAGE       96/01/16
+071800         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+071900     .                                                            96/01/14
+072000                                                                  96/01/14
+072100 SIGNAL-INVALID-TO-REPEAT.                                        96/01/16
+072200     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+072300         MOVE "03Invalid to Repeat" TO PPICT-ERROR-MESSAGE        96/01/16
+072400         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+072500     .                                                            96/01/16
+072600                                                                  96/01/16
+072700 CHECK-FOR-FLOATING-INSERT.                                       96/01/16
+072800     IF REPEATED-CHAR = "+" OR "-"                                96/01/16
+072900         MOVE SPACE TO PPICT-SIGNED-FLAG                          96/01/16
+073000         PERFORM SET-FLOATING-INSERT                              96/01/16
+073100     ELSE                                                         96/01/16
+073200     IF REPEATED-CHAR = THE-CURRENCY-SYMBOL                       96/01/16
+073300         PERFORM SET-FLOATING-INSERT                              96/01/16
+073400     .                                                            96/01/16
+073500                                                                  96/01/16
+073600********************    SIGNAL ERROR FOUND    ********************96/01/14
+073700                                                                  96/01/14
+073800 SIGNAL-ERROR-FOUND.                                              96/01/14
+073900     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+074000         MOVE "01Error in Picture" TO PPICT-ERROR-MESSAGE         96/01/16
+074100     .                                                            96/01/14
+074200                                                                  96/01/14
+074300******************    SIGNAL FLOATING ERROR    *******************96/01/14
+074400                                                                  96/01/14
+074500 SIGNAL-FLOATING-ERROR.                                           96/01/14
+074600     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+074700         MOVE "04Floating Format Error" TO PPICT-ERROR-MESSAGE    96/01/16
+074800         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+074900     .                                                            96/01/14
+075000                                                                  96/01/14
+075100******************    SIGNAL INVALID SYMBOL    *******************96/01/14
+075200                                                                  96/01/14
+075300 SIGNAL-INVALID-SYMBOL.                                           96/01/14
+075400     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+075500         MOVE "05Invalid Symbol in Picture" TO PPICT-ERROR-MESSAGE96/01/16
+075600         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+075700     .                                                            96/01/14
+075800                                                                  96/01/14
+075900********************    SIGNAL NO PICTURE    *********************96/01/14
+076000                                                                  96/01/14
+076100 SIGNAL-NO-PICTURE.                                               96/01/14
+076200     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+076300         MOVE "06No Picture Found" TO PPICT-ERROR-MESSAGE         96/01/16
+076400         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+076500     .                                                            96/01/14
+076600                                                                  96/01/14
+076700******************    SIGNAL NOT ALPHABETIC    *******************96/01/14
+076800                                                                  96/01/14
+076900 SIGNAL-NOT-ALPHABETIC.                                           96/01/14
+077000     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+077100         MOVE "07Not Alphabetic" TO PPICT-ERROR-MESSAGE           96/01/16
+077200         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+077300     .                                                            96/01/14
+077400                                                                  96/01/14
+077500*****************    SIGNAL NOT ALPHANUMERIC    ******************96/01/14
+077600                                                                  96/01/14
+077700 SIGNAL-NOT-ALPHANUMERIC.                                         96/01/14
+077800     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+077900         MOVE "08Not Alphanumeric" TO PPICT-ERROR-MESSAGE         96/01/16
+078000         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+078100     .                                                            96/01/14
+078200                                                                  96/01/14
+078300********************    SIGNAL NOT EDITED    *********************96/01/14
+078400                                                                  96/01/14
+078500 SIGNAL-NOT-EDITED.                                               96/01/14
+078600     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+078700         MOVE "09Not Edited" TO PPICT-ERROR-MESSAGE               96/01/16
+078800         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+078900     .                                                            96/01/14
+079000                                                                  96/01/14
+079100*******************    SIGNAL NOT FLOATING    ********************96/01/14
+079200                                                                  96/01/14
+079300 SIGNAL-NOT-FLOATING.                                             96/01/14
+079400     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+079500         MOVE "10Not Floating" TO PPICT-ERROR-MESSAGE             96/01/16
+079600         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+079700     .                                                            96/01/14
+079800                                                                  96/01/14
+079900********************    SIGNAL NOT NUMBER    *********************96/01/14
+080000                                                                  96/01/14
+080100 SIGNAL-NOT-NUMBER.                                               96/01/14
+080200     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+080300         MOVE "11Not Number" TO PPICT-ERROR-MESSAGE               96/01/16
+080400         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+080500     .                                                            96/01/14
+080600                                                                  96/01/14
+080700********************    SIGNAL NOT NUMERIC    ********************96/01/14
+080800                                                                  96/01/14
+080900 SIGNAL-NOT-NUMERIC.                                              96/01/14
+081000     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+081100         MOVE "12Not Numeric" TO PPICT-ERROR-MESSAGE              96/01/16
+081200         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+081300     .                                                            96/01/14
+081400                                                                  96/01/14
+081500*****************    SIGNAL NOTHING TO REPEAT    *****************96/01/14
+081600                                                                  96/01/14
+081700 SIGNAL-NOTHING-TO-REPEAT.                                        96/01/14
+081800     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+081900         MOVE "13Nothing to Repeat" TO PPICT-ERROR-MESSAGE        96/01/16
+082000         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+082100     .                                                            96/01/14
+082200                                                                  96/01/14
+082300******************    SIGNAL S MUST BE FIRST    ******************96/01/14
+082400                                                                  96/01/14
+082500 SIGNAL-S-MUST-BE-FIRST.                                          96/01/14
+082600     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+082700         MOVE "14'S' Must be First" TO PPICT-ERROR-MESSAGE        96/01/16
+082800         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+082900     .                                                            96/01/14
+083000                                                                  96/01/14
+083100*************************    STORE AE    *************************96/01/14
+083200                                                                  96/01/14
+083300 STORE-AE.                                                        96/01/14
+083400     MOVE "E" TO PPICT-ITEM-TYPE                                  96/01/14
+083500     PERFORM CHECK-SIZE                                           96/01/15
+083600     .                                                            96/01/14
+083610                                                                  97/05/20
+083620*************************    STORE NAT    *************************97/05/20
+083630                                                                  97/05/20
+083640 STORE-NAT.                                                       97/05/20
+083650     MOVE "G" TO PPICT-ITEM-TYPE                                  97/05/20
+083660     PERFORM CHECK-SIZE                                           97/05/20
+083670     .                                                            97/05/20
+083700                                                                  96/01/14
+083800**********************	STORE AE OR NE	  **********************96/01/14
+083900                                                                  96/01/14
+084000 STORE-AE-OR-NE.                                                  96/01/14
+084100     IF NUMERIC-EDITS > ZERO                                      96/01/14
+084200         MOVE "N" TO PPICT-ITEM-TYPE                              96/01/14
+084300     ELSE                                                         96/01/14
+084400         MOVE "E" TO PPICT-ITEM-TYPE                              96/01/14
+084500     .                                                            96/01/14
+084600     PERFORM CHECK-SIZE                                           96/01/15
+084700     .                                                            96/01/15
+084800                                                                  96/01/15
+084900*************************    STORE AL    *************************96/01/14
+085000                                                                  96/01/14
+085100 STORE-AL.                                                        96/01/14
+085200     MOVE "A" TO PPICT-ITEM-TYPE                                  96/01/14
+085300     PERFORM CHECK-SIZE                                           96/01/15
+085400     .                                                            96/01/14
+085500                                                                  96/01/14
+085600 CHECK-SIZE.                                                      96/01/15
+085700     IF PPICT-ITEM-SIZE < 1                                       96/01/16
+085800         PERFORM SIGNAL-INVALID-SIZE                              96/01/15
+085900         MOVE 1 TO PPICT-ITEM-SIZE                                96/01/16
+086000     ELSE                                                         96/01/16
+086100     IF PPICT-DIGIT-FLAG > SPACES                                 96/01/16
+086200     AND PPICT-DIGITS > 18                                        96/01/16
+086300         PERFORM SIGNAL-TOO-MANY-DIGITS                           96/01/16
+086400         MOVE 18 TO PPICT-ITEM-SIZE                               96/01/16
+086500     .                                                            96/01/15
+086600                                                                  96/01/15
+086700 SIGNAL-INVALID-SIZE.                                             96/01/15
+086800     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+086900         MOVE "15Invalid Size" TO PPICT-ERROR-MESSAGE             96/01/16
+087000         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+087100     .                                                            96/01/15
+087200                                                                  96/01/15
+087300 SIGNAL-TOO-MANY-DIGITS.                                          96/01/16
+087400     IF PPICT-ERROR-CODE = ZEROES                                 96/01/16
+087500         MOVE "16Too Many Digits" TO PPICT-ERROR-MESSAGE          96/01/16
+087600         PERFORM SIGNAL-ERROR-FOUND                               96/01/16
+087700     .                                                            96/01/16
+087800                                                                  96/01/16
+087710********************    SIGNAL PICTURE TOO LONG    ***********    97/02/18
+
+087730 SIGNAL-PICTURE-TOO-LONG.                                         97/02/18
+087740     IF PPICT-ERROR-CODE = ZEROES                                 97/02/18
+087750         MOVE "17Picture Too Long" TO PPICT-ERROR-MESSAGE         97/02/18
+087760         PERFORM SIGNAL-ERROR-FOUND                               97/02/18
+087770     .                                                            97/02/18
+
+087900**********************	STORE AL OR AE	  **********************96/01/14
+088000                                                                  96/01/14
+088100 STORE-AL-OR-AE.                                                  96/01/14
+088200     IF NUMERIC-EDITS > ZERO                                      96/01/15
+088300         MOVE "E" TO PPICT-ITEM-TYPE                              96/01/14
+088400     ELSE                                                         96/01/14
+088500         MOVE "A" TO PPICT-ITEM-TYPE                              96/01/14
+088600     .                                                            96/01/14
+088700     PERFORM CHECK-SIZE                                           96/01/15
+088800     .                                                            96/01/15
+088900                                                                  96/01/15
+089000*******************    STORE AL OR AE OR NE    *******************96/01/14
+089100                                                                  96/01/14
+089200 STORE-AL-OR-AE-OR-NE.                                            96/01/14
+089300     IF NUMERIC-EDITS > ZERO                                      96/01/14
+089400         MOVE "N" TO PPICT-ITEM-TYPE                              96/01/14
+089500     ELSE                                                         96/01/14
+089600     IF ALPHANUMERIC-EDITS > ZERO                                 96/01/14
+089700         MOVE "E" TO PPICT-ITEM-TYPE                              96/01/14
+089800     ELSE                                                         96/01/14
+089900         MOVE "A" TO PPICT-ITEM-TYPE                              96/01/14
+090000     .                                                            96/01/14
+090100     PERFORM CHECK-SIZE                                           96/01/15
+090200     .                                                            96/01/15
+090300                                                                  96/01/15
+090400**********************	STORE AN OR AE	  **********************96/01/14
+090500                                                                  96/01/14
+090600 STORE-AN-OR-AE.                                                  96/01/14
+090700     IF ALPHANUMERIC-EDITS > ZERO                                 96/01/14
+090800         MOVE "E" TO PPICT-ITEM-TYPE                              96/01/14
+090900     ELSE                                                         96/01/14
+091000         MOVE "X" TO PPICT-ITEM-TYPE                              96/01/14
+091100     .                                                            96/01/14
+091200     PERFORM CHECK-SIZE                                           96/01/15
+091300     .                                                            96/01/15
+091400                                                                  96/01/14
+091500*************************    STORE FL    *************************96/01/14
+091600                                                                  96/01/14
+091700 STORE-FL.                                                        96/01/14
+091800     MOVE "F" TO PPICT-ITEM-TYPE                                  96/01/14
+091900     PERFORM CHECK-SIZE                                           96/01/15
+092000     .                                                            96/01/14
+092100                                                                  96/01/14
+092200*************************    STORE NE    *************************96/01/14
+092300                                                                  96/01/14
+092400 STORE-NE.                                                        96/01/14
+092500     MOVE "N" TO PPICT-ITEM-TYPE                                  96/01/14
+092600     PERFORM CHECK-SIZE                                           96/01/15
+092700     .                                                            96/01/14
+092800                                                                  96/01/14
+092900*************************    STORE NU    *************************96/01/14
+093000                                                                  96/01/14
+093100 STORE-NU.                                                        96/01/14
+093200     MOVE "9" TO PPICT-ITEM-TYPE                                  96/01/14
+093300     PERFORM CHECK-SIZE                                           96/01/15
+093400     .                                                            96/01/15
+093500                                                                  96/01/14
+093600**********************	STORE NU OR NE	  **********************96/01/14
+093700                                                                  96/01/14
+093800 STORE-NU-OR-NE.                                                  96/01/14
+093900     IF NUMERIC-EDITS > ZERO                                      96/01/14
+094000         MOVE "N" TO PPICT-ITEM-TYPE                              96/01/14
+094100     ELSE                                                         96/01/14
+094200         MOVE "9" TO PPICT-ITEM-TYPE                              96/01/14
+094300     .                                                            96/01/14
+094400     PERFORM CHECK-SIZE                                           96/01/15
+094500     .                                                            96/01/15
+094610*******************    PARSE THE PICTURE    **********************97/02/18
+
+094630 PARSE-THE-PICTURE.                                               97/02/18
+094640     PERFORM INIT-PICTURE-PARSING                                 97/02/18
+094650     PERFORM GET-ONE-SYMBOL                                       97/02/18
+094660       UNTIL THE-NEXT-EVENT = AT-END-EVENT                        97/02/18
+094670          OR PPICT-ERROR-CODE NOT = ZEROES                        97/02/18
+094680     IF PPICT-ERROR-CODE = ZEROES                                 97/02/18
+094690         PERFORM DETERMINE-ITEM-TYPE                              97/02/18
+094700     ELSE                                                         97/02/18
+094710         MOVE ERROR-EVENT TO THE-NEXT-EVENT                       97/02/18
+094720     .                                                            97/02/18
+
+094740 GET-ONE-SYMBOL.                                                  97/02/18
+094750     PERFORM GET-NEXT-SYMBOL                                      97/02/18
+094760     IF THE-NEXT-EVENT = LEFT-PAR-EVENT                           97/02/18
+094770         PERFORM GET-REPETITIONS                                  97/02/18
+094780     .                                                            97/02/18
+094790     PERFORM NOTE-SYMBOL-KIND                                     97/02/18
+094800     .                                                            97/02/18
+
+094820 NOTE-SYMBOL-KIND.                                                97/02/18
+094830     IF THE-NEXT-EVENT = LETTER-X-EVENT                           97/02/18
+094850         MOVE "Y" TO KIND-X-SEEN                                  97/02/18
+094860     ELSE                                                         97/02/18
+094870     IF THE-NEXT-EVENT = DIGIT-9-EVENT                            97/02/18
+094880         MOVE "Y" TO KIND-9-SEEN                                  97/02/18
+094890     ELSE                                                         97/02/18
+094900     IF THE-NEXT-EVENT = LETTER-A-EVENT                           97/02/18
+094910         MOVE "Y" TO KIND-A-SEEN                                  97/02/18
+094915     ELSE                                                         97/05/20
+094917     IF THE-NEXT-EVENT = NATIONAL-EVENT                           97/05/20
+094919         MOVE "Y" TO KIND-N-SEEN                                  97/05/20
+094921     ELSE                                                         97/05/20
+094923     IF THE-NEXT-EVENT = OTHER-EVENT                              97/05/20
+094925         PERFORM SIGNAL-INVALID-SYMBOL                            97/05/20
+094927     .                                                            97/02/18
+
+094940*******************    DETERMINE ITEM TYPE    ********************97/02/18
+
+094960 DETERMINE-ITEM-TYPE.                                             97/02/18
+094970     IF EXCEPTION-RAISED = "YES"                                  97/02/18
+094980     AND THE-EXCEPTION-EVENT = FLOATING-INSERT-EVENT              97/02/18
+094990         PERFORM STORE-FL                                         97/02/18
+095000     ELSE                                                         97/02/18
+095010     IF KIND-X-SEEN = "Y" AND KIND-A-SEEN = "Y"                   97/02/18
+095020         PERFORM STORE-AL-OR-AE-OR-NE                             97/02/18
+095030     ELSE                                                         97/02/18
+095040     IF KIND-9-SEEN = "Y" AND KIND-A-SEEN = "Y"                   97/02/18
+095050         PERFORM STORE-AL-OR-AE-OR-NE                             97/02/18
+095060     ELSE                                                         97/02/18
+095070     IF KIND-X-SEEN = "Y" AND KIND-9-SEEN = "Y"                   97/02/18
+095080         PERFORM STORE-NU-OR-NE                                   97/02/18
+095082     ELSE                                                         97/05/20
+095084     IF KIND-9-SEEN = "Y" AND KIND-N-SEEN = "Y"                   97/05/20
+095086         PERFORM STORE-NAT                                        97/05/20
+095090     ELSE                                                         97/02/18
+095100     IF KIND-A-SEEN = "Y"                                         97/02/18
+095110         PERFORM STORE-AL-OR-AE                                   97/02/18
+095120     ELSE                                                         97/02/18
+095130     IF KIND-X-SEEN = "Y"                                         97/02/18
+095140         PERFORM STORE-AN-OR-AE                                   97/02/18
+095150     ELSE                                                         97/02/18
+095160     IF KIND-9-SEEN = "Y"                                         97/05/20
+095170         PERFORM STORE-NU-OR-NE                                   97/05/20
+095175     ELSE                                                         97/05/20
+095178     IF KIND-N-SEEN = "Y"                                         97/05/20
+095179         PERFORM STORE-NAT                                        97/05/20
+095180     ELSE                                                         97/05/20
+095190         PERFORM STORE-AE                                         97/05/20
+095200     .                                                            97/02/18
+
+096000                                                                  97/05/20
+096010****************    BUILD THE PICTURE    ***************          97/05/20
+096020                                                                  97/05/20
+096030 BUILD-THE-PICTURE.                                               97/05/20
+096040     PERFORM CHECK-GENERATE-ATTRIBUTES                            97/05/20
+096050     IF PPICT-ERROR-CODE = ZEROES                                 97/05/20
+096055         PERFORM ASSEMBLE-THE-PICTURE                             97/05/20
+096130         PERFORM PARSE-THE-PICTURE                                97/05/20
+096140     ELSE                                                         97/05/20
+096150         MOVE ERROR-EVENT TO THE-NEXT-EVENT                       97/05/20
+096160     .                                                            97/05/20
+096162                                                                  97/05/20
+096164 ASSEMBLE-THE-PICTURE.                                            97/05/20
+096166     IF PPICT-GEN-NUMERIC                                         97/05/20
+096168         PERFORM ASSEMBLE-NUMERIC-PICTURE                         97/05/20
+096170     ELSE                                                         97/05/20
+096172     IF PPICT-GEN-ALPHANUMERIC                                    97/05/20
+096174         PERFORM ASSEMBLE-ALPHANUMERIC-PICTURE                    97/05/20
+096176     ELSE                                                         97/05/20
+096178         PERFORM ASSEMBLE-EDITED-PICTURE                          97/05/20
+096179     .                                                            97/05/20
+096180 CHECK-GENERATE-ATTRIBUTES.                                       97/05/20
+096190     MOVE SPACES TO PPICT-ERROR-MESSAGE                           97/05/20
+096195     MOVE "00" TO PPICT-ERROR-CODE                                97/05/20
+096196     PERFORM COMPUTE-MINIMUM-EDITED-LENGTH                        97/08/09
+096200     IF PPICT-GEN-LENGTH < 1 OR PPICT-GEN-LENGTH > 18             97/05/20
+096210         PERFORM SIGNAL-INVALID-GENERATE-ATTRIBUTES               97/05/20
+096220     ELSE                                                         97/05/20
+096230     IF PPICT-GEN-DECIMALS < ZERO                                 97/05/20
+096240     OR PPICT-GEN-DECIMALS > PPICT-GEN-LENGTH                     97/05/20
+096250         PERFORM SIGNAL-INVALID-GENERATE-ATTRIBUTES               97/05/20
+096260     ELSE                                                         97/05/20
+096270     IF PPICT-GEN-ALPHANUMERIC AND PPICT-GEN-DECIMALS NOT = ZERO  97/05/20
+096280         PERFORM SIGNAL-INVALID-GENERATE-ATTRIBUTES               97/05/20
+096290     ELSE                                                         97/05/20
+096300     IF PPICT-GEN-EDITED                                          97/05/20
+096305     AND PPICT-GEN-DECIMALS >= PPICT-GEN-LENGTH                   97/05/20
+096310         PERFORM SIGNAL-INVALID-GENERATE-ATTRIBUTES               97/05/20
+096312     ELSE                                                         97/08/09
+096314     IF PPICT-GEN-EDITED                                          97/08/09
+096316     AND PPICT-GEN-LENGTH < MIN-EDITED-LENGTH                     97/08/09
+096318         PERFORM SIGNAL-INVALID-GENERATE-ATTRIBUTES               97/08/09
+096320     ELSE                                                         97/05/20
+096330     IF PPICT-GEN-TYPE NOT = "N"                                  97/05/20
+096340     AND PPICT-GEN-TYPE NOT = "A"                                 97/05/20
+096350     AND PPICT-GEN-TYPE NOT = "E"                                 97/05/20
+096360         PERFORM SIGNAL-INVALID-GENERATE-ATTRIBUTES               97/05/20
+096370     .                                                            97/05/20
+096372                                                                  97/08/09
+096373*MIN-EDITED-LENGTH IS THE SMALLEST PPICT-GEN-LENGTH THAT CAN      97/08/09
+096374*HOLD THE MANDATORY "9" PLUS A SIGN (IF SIGNED) PLUS A DECIMAL    97/08/09
+096375*POINT AND FRACTION DIGITS (IF PPICT-GEN-DECIMALS > ZERO); IT     97/08/09
+096376*KEEPS CHECK-GENERATE-ATTRIBUTES AND ASSEMBLE-EDITED-PICTURE IN   97/08/09
+096377*STEP SO A TOO-SHORT REQUEST IS REJECTED RATHER THAN ASSEMBLED    97/08/09
+096378*OVERSIZE.                                                        97/08/09
+096379 COMPUTE-MINIMUM-EDITED-LENGTH.                                   97/08/09
+096380     MOVE 1 TO MIN-EDITED-LENGTH                                  97/08/09
+096381     IF PPICT-GEN-IS-SIGNED                                       97/08/09
+096382         ADD 1 TO MIN-EDITED-LENGTH                               97/08/09
+096383     .                                                            97/08/09
+096384     IF PPICT-GEN-DECIMALS > ZERO                                 97/08/09
+096385         ADD 1 TO MIN-EDITED-LENGTH                               97/08/09
+096386         ADD PPICT-GEN-DECIMALS TO MIN-EDITED-LENGTH              97/08/09
+096387     .                                                            97/08/09
+096388                                                                  97/05/20
+096390 SIGNAL-INVALID-GENERATE-ATTRIBUTES.                              97/05/20
+096400     IF PPICT-ERROR-CODE = ZEROES                                 97/05/20
+096410         MOVE "18Invalid Generate"                                97/05/20
+096412             TO PPICT-ERROR-MESSAGE                               97/05/20
+096420         PERFORM SIGNAL-ERROR-FOUND                               97/05/20
+096430     .                                                            97/05/20
+096440                                                                  97/05/20
+096450 ASSEMBLE-NUMERIC-PICTURE.                                        97/05/20
+096460     MOVE SPACE TO PPICT-TABLE-TEXT                               97/05/20
+096470     MOVE ZERO TO GEN-POSN                                        97/05/20
+096480     COMPUTE GEN-INTEGER-DIGITS =                                 97/05/20
+096490         PPICT-GEN-LENGTH - PPICT-GEN-DECIMALS                    97/05/20
+096500     IF PPICT-GEN-IS-SIGNED                                       97/05/20
+096510         ADD 1 TO GEN-POSN                                        97/05/20
+096520         MOVE "S" TO PICT-CHAR (GEN-POSN)                         97/05/20
+096530     .                                                            97/05/20
+096540     PERFORM APPEND-NUMERIC-DIGIT GEN-INTEGER-DIGITS TIMES        97/05/20
+096550     IF PPICT-GEN-DECIMALS > ZERO                                 97/05/20
+096560         ADD 1 TO GEN-POSN                                        97/05/20
+096570         MOVE "V" TO PICT-CHAR (GEN-POSN)                         97/05/20
+096580         PERFORM APPEND-NUMERIC-DIGIT PPICT-GEN-DECIMALS TIMES    97/05/20
+096590     .                                                            97/05/20
+096600     MOVE GEN-POSN TO PPICT-SOURCE-LENGTH                         97/05/20
+096610     .                                                            97/05/20
+096620                                                                  97/05/20
+096630 APPEND-NUMERIC-DIGIT.                                            97/05/20
+096640     ADD 1 TO GEN-POSN                                            97/05/20
+096650     MOVE "9" TO PICT-CHAR (GEN-POSN)                             97/05/20
+096660     .                                                            97/05/20
+096670                                                                  97/05/20
+096680 ASSEMBLE-ALPHANUMERIC-PICTURE.                                   97/05/20
+096690     MOVE SPACE TO PPICT-TABLE-TEXT                               97/05/20
+096700     MOVE ZERO TO GEN-POSN                                        97/05/20
+096710     PERFORM APPEND-ALPHANUMERIC-CHAR PPICT-GEN-LENGTH TIMES      97/05/20
+096720     MOVE GEN-POSN TO PPICT-SOURCE-LENGTH                         97/05/20
+096730     .                                                            97/05/20
+096740                                                                  97/05/20
+096750 APPEND-ALPHANUMERIC-CHAR.                                        97/05/20
+096760     ADD 1 TO GEN-POSN                                            97/05/20
+096770     MOVE "X" TO PICT-CHAR (GEN-POSN)                             97/05/20
+096780     .                                                            97/05/20
+096790                                                                  97/05/20
+096800 ASSEMBLE-EDITED-PICTURE.                                         97/05/20
+096810     MOVE SPACE TO PPICT-TABLE-TEXT                               97/05/20
+096820     MOVE ZERO TO GEN-POSN                                        97/05/20
+096870     COMPUTE GEN-INTEGER-DIGITS =                                 97/05/20
+096880         PPICT-GEN-LENGTH - PPICT-GEN-DECIMALS - 1                97/05/20
+096830     IF PPICT-GEN-IS-SIGNED                                       97/05/20
+096840         ADD 1 TO GEN-POSN                                        97/05/20
+096850         MOVE "-" TO PICT-CHAR (GEN-POSN)                         97/05/20
+096855         SUBTRACT 1 FROM GEN-INTEGER-DIGITS                       97/05/20
+096860     .                                                            97/05/20
+096885     IF PPICT-GEN-DECIMALS > ZERO                                 97/05/20
+096887         SUBTRACT 1 FROM GEN-INTEGER-DIGITS                       97/05/20
+096888     .                                                            97/05/20
+096890     PERFORM APPEND-SUPPRESS-CHAR GEN-INTEGER-DIGITS TIMES        97/05/20
+096900     ADD 1 TO GEN-POSN                                            97/05/20
+096910     MOVE "9" TO PICT-CHAR (GEN-POSN)                             97/05/20
+096920     IF PPICT-GEN-DECIMALS > ZERO                                 97/05/20
+096930         ADD 1 TO GEN-POSN                                        97/05/20
+096940         MOVE THE-DECIMAL-POINT TO PICT-CHAR (GEN-POSN)           97/05/20
+096950         PERFORM APPEND-NUMERIC-DIGIT PPICT-GEN-DECIMALS TIMES    97/05/20
+096960     .                                                            97/05/20
+096970     MOVE GEN-POSN TO PPICT-SOURCE-LENGTH                         97/05/20
+096980     .                                                            97/05/20
+096990                                                                  97/05/20
+097000 APPEND-SUPPRESS-CHAR.                                            97/05/20
+097010     ADD 1 TO GEN-POSN                                            97/05/20
+097020     MOVE "Z" TO PICT-CHAR (GEN-POSN)                             97/05/20
+097030     .                                                            97/05/20
+097040                                                                  97/05/20
+097050******************    AUDIT TRAIL HANDLING    *****************   97/05/20
+097060                                                                  97/05/20
+097070 OPEN-AUDIT-TRAIL.                                                97/05/20
+097080     OPEN EXTEND PPICT-AUDIT-TRAIL                                97/05/20
+097085     IF AUDIT-TRAIL-NOT-FOUND                                     97/05/20
+097087         OPEN OUTPUT PPICT-AUDIT-TRAIL                            97/05/20
+097089     .                                                            97/05/20
+097090     SET AUDIT-FILE-OPENED TO TRUE                                97/05/20
+097100     .                                                            97/05/20
+097110                                                                  97/05/20
+097120 WRITE-AUDIT-RECORD.                                              97/05/20
+097130     IF NOT AUDIT-FILE-OPENED                                     97/05/20
+097140         PERFORM OPEN-AUDIT-TRAIL                                 97/05/20
+097150     .                                                            97/05/20
+097160     MOVE SPACES TO PPICT-AUDIT-RECORD                            97/05/20
+097170     MOVE PPICT-TABLE-TEXT TO AUD-PICTURE                         97/05/20
+097180     MOVE PPICT-ITEM-TYPE TO AUD-ITEM-TYPE                        97/05/20
+097190     MOVE PPICT-ITEM-SIZE TO AUD-ITEM-SIZE                        97/05/20
+097200     MOVE PPICT-DIGITS TO AUD-DIGITS                              97/05/20
+097210     MOVE PPICT-DECIMALS TO AUD-DECIMALS                          97/05/20
+097220     MOVE PPICT-ERROR-CODE TO AUD-ERROR-CODE                      97/05/20
+097230     MOVE PPICT-ERROR-TEXT TO AUD-ERROR-TEXT                      97/05/20
+097240     ACCEPT AUD-DATE FROM DATE                                    97/05/20
+097250     ACCEPT AUD-TIME FROM TIME                                    97/05/20
+097260     WRITE PPICT-AUDIT-RECORD                                     97/05/20
+097270     .                                                            97/05/20
+097280                                                                  97/05/20
+097290 CLOSE-AUDIT-TRAIL.                                               97/05/20
+097300     IF AUDIT-FILE-OPENED                                         97/05/20
+097310         CLOSE PPICT-AUDIT-TRAIL                                  97/05/20
+097320         MOVE "N" TO AUDIT-TRAIL-HANDLING                         97/05/20
+097330     .                                                            97/05/20
+097340                                                                  97/05/20
+094600                                                                  96/04/03
+094700*********************   GET EXTERNAL EVENT   *********************96/04/03
+094800                                                                  96/04/03
+094900 GET-EXTERNAL-EVENT.                                              96/04/03
+095000     EXIT                                                         96/04/03
+095100     .                                                            96/04/03
+095200                                                                  96/04/03
+095300*******************   INITIALISE THE PROGRAM   *******************96/04/03
+095400                                                                  96/04/03
+095500 INITIALISE-THE-PROGRAM.                                          96/04/03
+095600     EXIT                                                         96/04/03
+095700     .                                                            96/04/03
