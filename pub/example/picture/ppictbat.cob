@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.                                         97/03/10
+000200 PROGRAM-ID.    PPICTBAT.                                         97/03/10
+000300                                                                  97/03/10
+000400 AUTHOR.        R. TERPSTRA.                                      97/03/10
+000500 DATE-WRITTEN.  97/03/10                                          97/03/10
+000600                                                                  97/03/10
+000700*   READS A SEQUENTIAL DECK OF PICTURE-CLAUSE TEXT AND RUNS EACH  97/03/10
+000800*   ONE THROUGH PPICT, THE SAME WAY THE ONLINE SCREEN PAINTER     97/03/10
+000900*   DOES, PRINTING PPICT'S ANSWER FOR EACH LINE OF THE DECK.      97/03/10
+001000                                                                  97/03/10
+001100 ENVIRONMENT DIVISION.                                            97/03/10
+001200                                                                  97/03/10
+001300 CONFIGURATION SECTION.                                           97/03/10
+001400 SOURCE-COMPUTER. PORTABLE.                                       97/03/10
+001500 OBJECT-COMPUTER. PORTABLE.                                       97/03/10
+001600                                                                  97/03/10
+001700 INPUT-OUTPUT SECTION.                                            97/03/10
+001800 FILE-CONTROL.                                                    97/03/10
+001900     SELECT PICTURE-DECK    ASSIGN TO "PICTDECK"                  97/03/10
+002000         ORGANIZATION IS LINE SEQUENTIAL.                         97/03/10
+002100     SELECT PICTURE-REPORT  ASSIGN TO "PICTRPT"                   97/03/10
+002200         ORGANIZATION IS LINE SEQUENTIAL.                         97/03/10
+002300                                                                  97/03/10
+002400 DATA DIVISION.                                                   97/03/10
+002500                                                                  97/03/10
+002600 FILE SECTION.                                                    97/03/10
+002700                                                                  97/03/10
+002800 FD  PICTURE-DECK                                                 97/03/10
+002900     RECORDING MODE IS F.                                         97/03/10
+003000 01  PICTURE-DECK-RECORD        PIC X(50).                        97/03/10
+003100                                                                  97/03/10
+003200 FD  PICTURE-REPORT                                               97/03/10
+003300     RECORDING MODE IS F.                                         97/03/10
+003400 01  PICTURE-REPORT-LINE        PIC X(80).                        97/03/10
+003500                                                                  97/03/10
+003600 WORKING-STORAGE SECTION.                                         97/03/10
+003700                                                                  97/03/10
+003800 01  END-OF-DECK-FLAG           PIC X       VALUE "N".            97/03/10
+003900     88  END-OF-DECK                 VALUE "Y".                   97/03/10
+004000                                                                  97/03/10
+004100 01  REPORT-LINE.                                                 97/03/10
+004200     02  RL-PICTURE              PIC X(50).                       97/03/10
+004300     02  FILLER                  PIC X       VALUE SPACE.         97/03/10
+004400     02  RL-ITEM-TYPE            PIC X.                           97/03/10
+004500     02  FILLER                  PIC X       VALUE SPACE.         97/03/10
+004600     02  RL-ITEM-SIZE            PIC ZZZ9.                        97/03/10
+004700     02  FILLER                  PIC X       VALUE SPACE.         97/03/10
+004800     02  RL-DIGITS               PIC ZZZ9.                        97/03/10
+004900     02  FILLER                  PIC X       VALUE SPACE.         97/03/10
+005000     02  RL-DECIMALS             PIC ZZZ9.                        97/03/10
+005100     02  FILLER                  PIC X       VALUE SPACE.         97/03/10
+005200     02  RL-ERROR-MESSAGE        PIC X(30).                       97/03/10
+005300                                                                  97/03/10
+005400*   PPICT-CONTROL, THE INTERFACE PPICT ITSELF SHARES WITH ANY     97/03/10
+005500*   CALLER; NOT DECLARED AGAIN HERE, JUST PULLED IN.              97/03/10
+005600 COPY PPICTI.                                                     97/03/10
+005700                                                                  97/03/10
+005800 PROCEDURE DIVISION.                                              97/03/10
+005900                                                                  97/03/10
+006000****************    MAINLINE    ***************                   97/03/10
+006100                                                                  97/03/10
+006200 PPICTBAT-MAINLINE.                                               97/03/10
+006300     PERFORM OPEN-THE-FILES                                       97/03/10
+006400     PERFORM READ-A-RECORD                                        97/03/10
+006500     PERFORM PROCESS-A-RECORD                                     97/03/10
+006600         UNTIL END-OF-DECK                                        97/03/10
+006700     PERFORM CLOSE-THE-FILES                                      97/03/10
+006800     STOP RUN                                                     97/03/10
+006900     .                                                            97/03/10
+007000                                                                  97/03/10
+007100 OPEN-THE-FILES.                                                  97/03/10
+007200     OPEN INPUT  PICTURE-DECK                                     97/03/10
+007300     OPEN OUTPUT PICTURE-REPORT                                   97/03/10
+007400     MOVE SPACE TO PPICT-CURRENCY-SYMBOL                          97/03/10
+007500     MOVE SPACE TO PPICT-DECIMAL-POINT                            97/03/10
+007600     MOVE ZERO  TO PPICT-SOURCE-LENGTH                            97/03/10
+007700     .                                                            97/03/10
+007800                                                                  97/03/10
+007900 READ-A-RECORD.                                                   97/03/10
+008000     READ PICTURE-DECK                                            97/03/10
+008100         AT END                                                   97/03/10
+008200             MOVE "Y" TO END-OF-DECK-FLAG                         97/03/10
+008300     .                                                            97/03/10
+008400                                                                  97/03/10
+008500 PROCESS-A-RECORD.                                                97/03/10
+008600     MOVE PICTURE-DECK-RECORD TO PPICT-TABLE                      97/03/10
+008700     MOVE "P" TO PPICT-OPERATION                                  97/03/10
+008800     MOVE SPACES TO PPICT-ERROR-MESSAGE                           97/03/10
+008900     CALL "PPICT"                                                 97/03/10
+009000     PERFORM BUILD-REPORT-LINE                                    97/03/10
+009100     PERFORM READ-A-RECORD                                        97/03/10
+009200     .                                                            97/03/10
+009300                                                                  97/03/10
+009400 BUILD-REPORT-LINE.                                               97/03/10
+009500     MOVE SPACES              TO REPORT-LINE                      97/03/10
+009600     MOVE PICTURE-DECK-RECORD  TO RL-PICTURE                      97/03/10
+009700     MOVE PPICT-ITEM-TYPE      TO RL-ITEM-TYPE                    97/03/10
+009800     MOVE PPICT-ITEM-SIZE      TO RL-ITEM-SIZE                    97/03/10
+009900     MOVE PPICT-DIGITS         TO RL-DIGITS                       97/03/10
+010000     MOVE PPICT-DECIMALS       TO RL-DECIMALS                     97/03/10
+010100     MOVE PPICT-ERROR-TEXT     TO RL-ERROR-MESSAGE                97/03/10
+010200     MOVE REPORT-LINE          TO PICTURE-REPORT-LINE             97/03/10
+010300     WRITE PICTURE-REPORT-LINE                                    97/03/10
+010400     .                                                            97/03/10
+010500                                                                  97/03/10
+010600 CLOSE-THE-FILES.                                                 97/03/10
+010610     MOVE "T" TO PPICT-OPERATION                                  97/08/09
+010620     CALL "PPICT"                                                 97/08/09
+010700     CLOSE PICTURE-DECK                                           97/03/10
+010800     CLOSE PICTURE-REPORT                                         97/03/10
+010900     .                                                            97/03/10
